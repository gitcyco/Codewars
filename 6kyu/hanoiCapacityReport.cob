@@ -0,0 +1,172 @@
+000010* TAPE-LIBRARY ROTATION CAPACITY REPORT
+000020*
+000030* AUTHOR.     D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. TAPE LIBRARY OPERATIONS.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - DRIVES HANOI ONCE PER
+000100*                    CARTRIDGE COUNT FROM A ROTATION EXTRACT
+000110*                    INSTEAD OF OPERATORS KEYING VALUES ONE AT
+000120*                    A TIME.
+000130*     08/09/26  DOB  PICK UP HANOI'S NEW RESULT-STATUS AND FLAG
+000140*                    OVERFLOWED COUNTS ON THE REPORT.
+000150*     08/09/26  DOB  ALSO PUBLISH EACH RESULT TO THE SCHED-
+000160*                    INTERFACE-FILE FOR THE TAPE SCHEDULER JOB.
+000170*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. HANOICAP.
+000200 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000210 INSTALLATION. TAPE LIBRARY OPERATIONS.
+000220 DATE-WRITTEN. 08/09/26.
+000230 DATE-COMPILED.
+000240*
+000250*=============================================================
+000260* THIS PROGRAM READS A FILE OF ROD/CARTRIDGE COUNTS FOR THE
+000270* TAPE-LIBRARY ROTATION PLAN AND PRINTS A DATED REPORT OF THE
+000280* MINIMAL MOVE COUNT FOR EACH, BY CALLING THE EXISTING HANOI
+000290* SUBPROGRAM ONCE PER INPUT RECORD.
+000300*=============================================================
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CART-COUNT-FILE ASSIGN TO CARTIN
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT CAPACITY-RPT-FILE ASSIGN TO CAPRPT
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT SCHED-INTERFACE-FILE ASSIGN TO SCHEDIF
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400*
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  CART-COUNT-FILE
+000440     LABEL RECORDS ARE STANDARD
+000450     RECORDING MODE IS F.
+000460 01  CC-RECORD.
+000470     05  CC-DISK-COUNT       PIC 9(08).
+000480*
+000490 FD  CAPACITY-RPT-FILE
+000500     LABEL RECORDS ARE STANDARD
+000510     RECORDING MODE IS F.
+000520 01  CAPACITY-RPT-LINE       PIC X(80).
+000530*
+000540 FD  SCHED-INTERFACE-FILE
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORDING MODE IS F.
+000570 COPY HANOISCH.
+000580*
+000590 WORKING-STORAGE SECTION.
+000600 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000610     88  WS-EOF-YES                    VALUE 'Y'.
+000620 77  WS-LINE-COUNT           PIC 9(04) VALUE ZERO COMP.
+000630 77  WS-HANOI-RESULT         PIC 9(20) VALUE ZERO.
+000640 77  WS-HANOI-STATUS         PIC X(01) VALUE SPACE.
+000650     88  WS-HANOI-OK                   VALUE ' '.
+000660     88  WS-HANOI-OVERFLOW             VALUE 'E'.
+000670*
+000680 01  WS-CURRENT-DATE.
+000690     05  WS-CD-YYYY          PIC 9(04).
+000700     05  WS-CD-MM            PIC 9(02).
+000710     05  WS-CD-DD            PIC 9(02).
+000720*
+000730 01  WS-HEADING-1.
+000740     05  FILLER              PIC X(20)
+000750         VALUE 'TAPE ROTATION REPORT'.
+000760     05  FILLER              PIC X(10) VALUE SPACES.
+000770     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+000780     05  WS-H1-MM            PIC 99.
+000790     05  FILLER              PIC X(01) VALUE '/'.
+000800     05  WS-H1-DD            PIC 99.
+000810     05  FILLER              PIC X(01) VALUE '/'.
+000820     05  WS-H1-YYYY          PIC 9999.
+000830*
+000840 01  WS-HEADING-2.
+000850     05  FILLER              PIC X(12) VALUE 'DISK COUNT'.
+000860     05  FILLER              PIC X(04) VALUE SPACES.
+000870     05  FILLER              PIC X(20) VALUE 'MINIMAL MOVE COUNT'.
+000880*
+000890 01  WS-DETAIL-LINE.
+000900     05  WS-DL-DISK-COUNT    PIC ZZZZZZZ9.
+000910     05  FILLER              PIC X(07) VALUE SPACES.
+000920     05  WS-DL-RESULT        PIC Z(19)9.
+000930     05  FILLER              PIC X(03) VALUE SPACES.
+000940     05  WS-DL-REMARKS       PIC X(20).
+000950*
+000960 PROCEDURE DIVISION.
+000970*
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE
+001000         THRU 1000-EXIT.
+001010     PERFORM 2000-PROCESS-RECORD
+001020         THRU 2000-EXIT
+001030         UNTIL WS-EOF-YES.
+001040     PERFORM 3000-TERMINATE
+001050         THRU 3000-EXIT.
+001060     GOBACK.
+001070*
+001080*-------------------------------------------------------------
+001090* INITIALIZATION
+001100*-------------------------------------------------------------
+001110 1000-INITIALIZE.
+001120     OPEN INPUT CART-COUNT-FILE.
+001130     OPEN OUTPUT CAPACITY-RPT-FILE.
+001140     OPEN OUTPUT SCHED-INTERFACE-FILE.
+001150     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001160     MOVE WS-CD-MM   TO WS-H1-MM.
+001170     MOVE WS-CD-DD   TO WS-H1-DD.
+001180     MOVE WS-CD-YYYY TO WS-H1-YYYY.
+001190     WRITE CAPACITY-RPT-LINE FROM WS-HEADING-1.
+001200     MOVE SPACES TO CAPACITY-RPT-LINE.
+001210     WRITE CAPACITY-RPT-LINE.
+001220     WRITE CAPACITY-RPT-LINE FROM WS-HEADING-2.
+001230     PERFORM 8100-READ-CART-COUNT
+001240         THRU 8100-EXIT.
+001250 1000-EXIT.
+001260     EXIT.
+001270*
+001280*-------------------------------------------------------------
+001290* ONE HANOI CALL PER CARTRIDGE-COUNT RECORD
+001300*-------------------------------------------------------------
+001310 2000-PROCESS-RECORD.
+001320     CALL 'HANOI' USING CC-DISK-COUNT WS-HANOI-RESULT
+001330         WS-HANOI-STATUS.
+001340     MOVE CC-DISK-COUNT TO WS-DL-DISK-COUNT.
+001350     MOVE WS-HANOI-RESULT TO WS-DL-RESULT.
+001360     IF WS-HANOI-OVERFLOW
+001370         MOVE '*** N TOO LARGE ***' TO WS-DL-REMARKS
+001380     ELSE
+001390         MOVE SPACES TO WS-DL-REMARKS
+001400     END-IF.
+001410     WRITE CAPACITY-RPT-LINE FROM WS-DETAIL-LINE.
+001420     MOVE CC-DISK-COUNT TO HS-DISK-COUNT.
+001430     MOVE WS-HANOI-RESULT TO HS-MOVE-COUNT.
+001440     MOVE WS-HANOI-STATUS TO HS-STATUS.
+001450     WRITE HANOI-SCHED-RECORD.
+001460     PERFORM 8100-READ-CART-COUNT
+001470         THRU 8100-EXIT.
+001480 2000-EXIT.
+001490     EXIT.
+001500*
+001510*-------------------------------------------------------------
+001520* TERMINATION
+001530*-------------------------------------------------------------
+001540 3000-TERMINATE.
+001550     CLOSE CART-COUNT-FILE.
+001560     CLOSE CAPACITY-RPT-FILE.
+001570     CLOSE SCHED-INTERFACE-FILE.
+001580 3000-EXIT.
+001590     EXIT.
+001600*
+001610*-------------------------------------------------------------
+001620* I/O PARAGRAPHS
+001630*-------------------------------------------------------------
+001640 8100-READ-CART-COUNT.
+001650     READ CART-COUNT-FILE
+001660         AT END
+001670             SET WS-EOF-YES TO TRUE
+001680     END-READ.
+001690 8100-EXIT.
+001700     EXIT.
+001710*
+001720 END PROGRAM HANOICAP.
