@@ -0,0 +1,252 @@
+000010* HANOI RECONCILIATION REPORT
+000020*
+000030* AUTHOR.     D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. TAPE LIBRARY OPERATIONS.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - HANOICAP PUBLISHES ITS
+000100*                    COMPUTED MINIMAL MOVE COUNT TO THE
+000110*                    SCHEDULING INTERFACE FILE, BUT NOTHING
+000120*                    COMPARES THAT AGAINST WHAT THE TAPE
+000130*                    AUTOMATION SYSTEM ACTUALLY LOGGED. THIS
+000140*                    REPORT MATCHES THE TWO, JOB FOR JOB, AND
+000150*                    FLAGS ANY VARIANCE, PRINTED WITH DATED
+000160*                    PAGE HEADERS AND PAGE NUMBERS FOR
+000170*                    DISTRIBUTION.
+000180*     08/09/26  DOB  A JOB THAT OVERFLOWED HANOICAP'S CAPACITY
+000190*                    CHECK (HS-STATUS 'E', HS-MOVE-COUNT ZERO)
+000200*                    WAS PRINTING AS AN ORDINARY VARIANCE.
+000210*                    CHECK HS-STATUS FIRST AND FLAG IT SEPARATELY.
+000220*
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. HANIRECN.
+000250 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000260 INSTALLATION. TAPE LIBRARY OPERATIONS.
+000270 DATE-WRITTEN. 08/09/26.
+000280 DATE-COMPILED.
+000290*
+000300*=============================================================
+000310* THIS PROGRAM READS THE COMPUTED-MOVES INTERFACE FILE HANOICAP
+000320* ALREADY PUBLISHES (COPYBOOK HANOISCH) ALONGSIDE A FILE OF
+000330* ACTUAL MOVE COUNTS LOGGED BY THE TAPE AUTOMATION SYSTEM, ONE
+000340* JOB PER RECORD IN THE SAME ORDER, AND PRINTS A PAGED
+000350* RECONCILIATION REPORT FLAGGING ANY JOB WHERE THE TWO DISAGREE.
+000360*=============================================================
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT COMPUTED-MOVES-FILE ASSIGN TO HANCOMP
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420     SELECT ACTUAL-MOVES-FILE ASSIGN TO HANACT
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440     SELECT RECON-RPT-FILE ASSIGN TO HANRRPT
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460*
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  COMPUTED-MOVES-FILE
+000500     LABEL RECORDS ARE STANDARD
+000510     RECORDING MODE IS F.
+000520 COPY HANOISCH.
+000530*
+000540 FD  ACTUAL-MOVES-FILE
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORDING MODE IS F.
+000570 01  AM-RECORD.
+000580     05  AM-DISK-COUNT       PIC 9(08).
+000590     05  AM-ACTUAL-MOVES     PIC 9(20).
+000600*
+000610 FD  RECON-RPT-FILE
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORDING MODE IS F.
+000640 01  RECON-RPT-LINE          PIC X(80).
+000650*
+000660 WORKING-STORAGE SECTION.
+000670 77  WS-EOF1-SW              PIC X(01) VALUE 'N'.
+000680     88  WS-EOF1-YES                   VALUE 'Y'.
+000690 77  WS-EOF2-SW              PIC X(01) VALUE 'N'.
+000700     88  WS-EOF2-YES                   VALUE 'Y'.
+000710 77  WS-LINES-PER-PAGE       PIC 9(02) VALUE 40.
+000720 77  WS-LINE-COUNT           PIC 9(02) VALUE ZERO.
+000730 77  WS-PAGE-COUNT           PIC 9(04) VALUE ZERO.
+000740 77  WS-MATCHED-COUNT        PIC 9(09) VALUE ZERO COMP.
+000750 77  WS-VARIANCE-COUNT       PIC 9(09) VALUE ZERO COMP.
+000760 77  WS-OVERFLOW-COUNT       PIC 9(09) VALUE ZERO COMP.
+000770 77  WS-VARIANCE-AMOUNT      PIC S9(20) VALUE ZERO.
+000780*
+000790 01  WS-CURRENT-DATE.
+000800     05  WS-CD-YYYY          PIC 9(04).
+000810     05  WS-CD-MM            PIC 9(02).
+000820     05  WS-CD-DD            PIC 9(02).
+000830*
+000840 01  WS-HEADING-1.
+000850     05  FILLER              PIC X(24)
+000860         VALUE 'HANOI RECONCILIATION RPT'.
+000870     05  FILLER              PIC X(06) VALUE SPACES.
+000880     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+000890     05  WS-H1-MM            PIC 99.
+000900     05  FILLER              PIC X(01) VALUE '/'.
+000910     05  WS-H1-DD            PIC 99.
+000920     05  FILLER              PIC X(01) VALUE '/'.
+000930     05  WS-H1-YYYY          PIC 9999.
+000940     05  FILLER              PIC X(05) VALUE SPACES.
+000950     05  FILLER              PIC X(06) VALUE 'PAGE: '.
+000960     05  WS-H1-PAGE          PIC ZZZ9.
+000970*
+000980 01  WS-HEADING-2.
+000990     05  FILLER              PIC X(12) VALUE 'DISK COUNT'.
+001000     05  FILLER              PIC X(04) VALUE SPACES.
+001010     05  FILLER              PIC X(12) VALUE 'COMPUTED'.
+001020     05  FILLER              PIC X(04) VALUE SPACES.
+001030     05  FILLER              PIC X(12) VALUE 'ACTUAL'.
+001040     05  FILLER              PIC X(04) VALUE SPACES.
+001050     05  FILLER              PIC X(20) VALUE 'REMARKS'.
+001060*
+001070 01  WS-DETAIL-LINE.
+001080     05  WS-DL-DISK-COUNT    PIC ZZZZZZZ9.
+001090     05  FILLER              PIC X(07) VALUE SPACES.
+001100     05  WS-DL-COMPUTED      PIC Z(19)9.
+001110     05  FILLER              PIC X(01) VALUE SPACES.
+001120     05  WS-DL-ACTUAL        PIC Z(19)9.
+001130     05  FILLER              PIC X(01) VALUE SPACES.
+001140     05  WS-DL-REMARKS       PIC X(20).
+001150*
+001160 01  WS-SUMMARY-LINE-1.
+001170     05  FILLER              PIC X(20) VALUE
+001180         'JOBS MATCHED       :'.
+001190     05  WS-SL1-COUNT        PIC Z(08)9.
+001200*
+001210 01  WS-SUMMARY-LINE-2.
+001220     05  FILLER              PIC X(20) VALUE
+001230         'VARIANCES FOUND    :'.
+001240     05  WS-SL2-COUNT        PIC Z(08)9.
+001250*
+001260 01  WS-SUMMARY-LINE-2B.
+001270     05  FILLER              PIC X(20) VALUE
+001280         'N OVERFLOWED       :'.
+001290     05  WS-SL2B-COUNT       PIC Z(08)9.
+001300*
+001310 01  WS-SUMMARY-LINE-3.
+001320     05  FILLER              PIC X(56) VALUE
+001330         'RECORD COUNT MISMATCH BETWEEN COMPUTED AND ACTUAL FILES'.
+001340*
+001350 PROCEDURE DIVISION.
+001360*
+001370 0000-MAINLINE.
+001380     PERFORM 1000-INITIALIZE
+001390         THRU 1000-EXIT.
+001400     PERFORM 2000-PROCESS-PAIR
+001410         THRU 2000-EXIT
+001420         UNTIL WS-EOF1-YES OR WS-EOF2-YES.
+001430     PERFORM 3000-TERMINATE
+001440         THRU 3000-EXIT.
+001450     GOBACK.
+001460*
+001470*-------------------------------------------------------------
+001480* INITIALIZATION
+001490*-------------------------------------------------------------
+001500 1000-INITIALIZE.
+001510     OPEN INPUT COMPUTED-MOVES-FILE.
+001520     OPEN INPUT ACTUAL-MOVES-FILE.
+001530     OPEN OUTPUT RECON-RPT-FILE.
+001540     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001550     MOVE WS-CD-MM   TO WS-H1-MM.
+001560     MOVE WS-CD-DD   TO WS-H1-DD.
+001570     MOVE WS-CD-YYYY TO WS-H1-YYYY.
+001580     PERFORM 8100-READ-COMPUTED
+001590         THRU 8100-EXIT.
+001600     PERFORM 8200-READ-ACTUAL
+001610         THRU 8200-EXIT.
+001620 1000-EXIT.
+001630     EXIT.
+001640*
+001650*-------------------------------------------------------------
+001660* ONE MATCHED JOB PAIR PER PASS
+001670*-------------------------------------------------------------
+001680 2000-PROCESS-PAIR.
+001690     IF WS-LINE-COUNT = ZERO OR
+001700         WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001710         PERFORM 2900-PRINT-HEADERS
+001720             THRU 2900-EXIT
+001730     END-IF.
+001740     MOVE HS-DISK-COUNT   TO WS-DL-DISK-COUNT.
+001750     MOVE HS-MOVE-COUNT   TO WS-DL-COMPUTED.
+001760     MOVE AM-ACTUAL-MOVES TO WS-DL-ACTUAL.
+001770     IF HS-STATUS = 'E'
+001780         MOVE '*** N OVERFLOWED ***' TO WS-DL-REMARKS
+001790         ADD 1 TO WS-OVERFLOW-COUNT
+001800     ELSE
+001810         IF HS-MOVE-COUNT = AM-ACTUAL-MOVES
+001820             MOVE SPACES TO WS-DL-REMARKS
+001830             ADD 1 TO WS-MATCHED-COUNT
+001840         ELSE
+001850             MOVE '*** VARIANCE ***' TO WS-DL-REMARKS
+001860             ADD 1 TO WS-VARIANCE-COUNT
+001870         END-IF
+001880     END-IF.
+001890     WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE.
+001900     ADD 1 TO WS-LINE-COUNT.
+001910     PERFORM 8100-READ-COMPUTED
+001920         THRU 8100-EXIT.
+001930     PERFORM 8200-READ-ACTUAL
+001940         THRU 8200-EXIT.
+001950 2000-EXIT.
+001960     EXIT.
+001970*
+001980*-------------------------------------------------------------
+001990* PAGE HEADERS
+002000*-------------------------------------------------------------
+002010 2900-PRINT-HEADERS.
+002020     ADD 1 TO WS-PAGE-COUNT.
+002030     MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+002040     WRITE RECON-RPT-LINE FROM WS-HEADING-1.
+002050     MOVE SPACES TO RECON-RPT-LINE.
+002060     WRITE RECON-RPT-LINE.
+002070     WRITE RECON-RPT-LINE FROM WS-HEADING-2.
+002080     MOVE ZERO TO WS-LINE-COUNT.
+002090 2900-EXIT.
+002100     EXIT.
+002110*
+002120*-------------------------------------------------------------
+002130* TERMINATION
+002140*-------------------------------------------------------------
+002150 3000-TERMINATE.
+002160     MOVE SPACES TO RECON-RPT-LINE.
+002170     WRITE RECON-RPT-LINE.
+002180     MOVE WS-MATCHED-COUNT   TO WS-SL1-COUNT.
+002190     MOVE WS-VARIANCE-COUNT  TO WS-SL2-COUNT.
+002200     MOVE WS-OVERFLOW-COUNT  TO WS-SL2B-COUNT.
+002210     WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE-1.
+002220     WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE-2.
+002230     WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE-2B.
+002240     IF NOT WS-EOF1-YES OR NOT WS-EOF2-YES
+002250         WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE-3
+002260     END-IF.
+002270     CLOSE COMPUTED-MOVES-FILE.
+002280     CLOSE ACTUAL-MOVES-FILE.
+002290     CLOSE RECON-RPT-FILE.
+002300 3000-EXIT.
+002310     EXIT.
+002320*
+002330*-------------------------------------------------------------
+002340* I/O PARAGRAPHS
+002350*-------------------------------------------------------------
+002360 8100-READ-COMPUTED.
+002370     READ COMPUTED-MOVES-FILE
+002380         AT END
+002390             SET WS-EOF1-YES TO TRUE
+002400     END-READ.
+002410 8100-EXIT.
+002420     EXIT.
+002430*
+002440 8200-READ-ACTUAL.
+002450     READ ACTUAL-MOVES-FILE
+002460         AT END
+002470             SET WS-EOF2-YES TO TRUE
+002480     END-READ.
+002490 8200-EXIT.
+002500     EXIT.
+002510*
+002520 END PROGRAM HANIRECN.
