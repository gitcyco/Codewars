@@ -19,13 +19,109 @@
       *
       *    unsigned long long hanoi(unsigned disks);
       *    edi  :=  disks
+      *
+      *Amendment: N PIC 9(8) lets callers pass disk counts whose
+      *2**N - 1 no longer fits in RESULT PIC 9(20) (N greater than 66).
+      *RESULT-STATUS now reports that condition instead of letting
+      *RESULT truncate silently.
+      *    ' ' = RESULT is a valid move count.
+      *    'E' = N is too large for RESULT to hold; RESULT is zero.
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HANOI.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-N            PIC 9(8) VALUE 66.
+       01 WS-AUDIT-PROGRAM     PIC X(20) VALUE 'HANOI'.
+       01 WS-AUDIT-INPUT       PIC X(20).
+       01 WS-AUDIT-OUTPUT      PIC X(20).
        LINKAGE SECTION.
-       01 N           PIC 9(8).
-       01 RESULT      PIC 9(20).
-       PROCEDURE DIVISION USING N RESULT.
-          COMPUTE RESULT = (2 ** N) - 1.
+       01 N               PIC 9(8).
+       01 RESULT          PIC 9(20).
+       01 RESULT-STATUS   PIC X(01).
+          88 HANOI-OK               VALUE ' '.
+          88 HANOI-OVERFLOW         VALUE 'E'.
+       PROCEDURE DIVISION USING N RESULT RESULT-STATUS.
+          IF N > WS-MAX-N
+             MOVE ZERO TO RESULT
+             SET HANOI-OVERFLOW TO TRUE
+          ELSE
+             COMPUTE RESULT = (2 ** N) - 1
+             SET HANOI-OK TO TRUE
+          END-IF.
+          MOVE SPACES TO WS-AUDIT-INPUT WS-AUDIT-OUTPUT.
+          MOVE N TO WS-AUDIT-INPUT.
+          MOVE RESULT TO WS-AUDIT-OUTPUT.
+          CALL 'AUDITLOG' USING WS-AUDIT-PROGRAM
+             WS-AUDIT-INPUT WS-AUDIT-OUTPUT.
+          GOBACK.
        END PROGRAM HANOI.
+
+      *Our tape-cartridge shuffle actually runs on four physical
+      *racks rather than three rods, so the classic HANOI move count
+      *does not match what the automation moves. HANOI4PEG computes
+      *the four-peg minimal move count via the Frame-Stewart
+      *recurrence instead:
+      *    FS3(0) = 0, FS3(i) = 2 * FS3(i-1) + 1        (three pegs)
+      *    FS4(0) = 0, FS4(i) = MIN over 1<=k<=i of
+      *                         2 * FS4(i-k) + FS3(k)    (four pegs)
+      *Uses the same overflow ceiling as HANOI since FS4(N) <= FS3(N)
+      *for all N, so N > WS4-MAX-N is never valid either.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HANOI4PEG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS4-MAX-N           PIC 9(8) VALUE 66.
+       01 WS4-I               PIC 9(8) COMP.
+       01 WS4-K               PIC 9(8) COMP.
+       01 WS4-BEST            PIC 9(20).
+       01 WS4-CANDIDATE       PIC 9(20).
+       01 WS4-FS3-TAB.
+          05 WS4-FS3          PIC 9(20) OCCURS 67 TIMES
+                               VALUE ZERO.
+       01 WS4-FS4-TAB.
+          05 WS4-FS4          PIC 9(20) OCCURS 67 TIMES
+                               VALUE ZERO.
+       LINKAGE SECTION.
+       01 N4               PIC 9(8).
+       01 RESULT4          PIC 9(20).
+       01 RESULT4-STATUS   PIC X(01).
+          88 HANOI4-OK               VALUE ' '.
+          88 HANOI4-OVERFLOW         VALUE 'E'.
+       PROCEDURE DIVISION USING N4 RESULT4 RESULT4-STATUS.
+          IF N4 > WS4-MAX-N
+             MOVE ZERO TO RESULT4
+             SET HANOI4-OVERFLOW TO TRUE
+          ELSE
+             PERFORM 100-BUILD-FS3 THRU 100-EXIT
+                VARYING WS4-I FROM 1 BY 1 UNTIL WS4-I > N4
+             PERFORM 200-BUILD-FS4 THRU 200-EXIT
+                VARYING WS4-I FROM 1 BY 1 UNTIL WS4-I > N4
+             MOVE WS4-FS4(N4 + 1) TO RESULT4
+             SET HANOI4-OK TO TRUE
+          END-IF.
+          GOBACK.
+
+       100-BUILD-FS3.
+          COMPUTE WS4-FS3(WS4-I + 1) = 2 * WS4-FS3(WS4-I) + 1.
+       100-EXIT.
+          EXIT.
+
+       200-BUILD-FS4.
+          MOVE WS4-FS3(WS4-I + 1) TO WS4-BEST.
+          PERFORM 210-FS4-INNER THRU 210-EXIT
+             VARYING WS4-K FROM 1 BY 1 UNTIL WS4-K > WS4-I.
+          MOVE WS4-BEST TO WS4-FS4(WS4-I + 1).
+       200-EXIT.
+          EXIT.
+
+       210-FS4-INNER.
+          COMPUTE WS4-CANDIDATE =
+             2 * WS4-FS4(WS4-I - WS4-K + 1) + WS4-FS3(WS4-K + 1).
+          IF WS4-CANDIDATE < WS4-BEST
+             MOVE WS4-CANDIDATE TO WS4-BEST
+          END-IF.
+       210-EXIT.
+          EXIT.
+       END PROGRAM HANOI4PEG.
