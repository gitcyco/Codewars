@@ -0,0 +1,17 @@
+      * AUDIT-LOG-RECORD - SHARED CALL-AUDIT LOG LAYOUT
+      *
+      * ONE RECORD PER INVOCATION OF A CALCULATION-LIBRARY PROGRAM,
+      * WRITTEN BY THE AUDITLOG SUBPROGRAM (SEE
+      * batch/auditLogWriter.cob). CARRIES A TIMESTAMP, THE CALLED
+      * PROGRAM'S NAME, AND THE INPUT/OUTPUT VALUES AS PLAIN TEXT SO A
+      * SINGLE FLAT LAYOUT CAN COVER PROGRAMS WITH DIFFERENT LINKAGE
+      * SHAPES.
+      *
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP            PIC X(16).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AL-PROGRAM-NAME         PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AL-INPUT-VALUE          PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AL-OUTPUT-VALUE         PIC X(20).
