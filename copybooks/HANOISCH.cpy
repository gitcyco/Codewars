@@ -0,0 +1,10 @@
+      * HANOI-SCHED-RECORD - TAPE SCHEDULER INTERFACE RECORD
+      *
+      * ONE RECORD PER CARTRIDGE-COUNT PROCESSED BY HANOICAP, PICKED
+      * UP DIRECTLY BY THE TAPE SCHEDULER JOB SO ROTATION SCHEDULING
+      * NO LONGER DEPENDS ON AN OPERATOR RE-KEYING THE MOVE COUNT.
+      *
+       01  HANOI-SCHED-RECORD.
+           05  HS-DISK-COUNT       PIC 9(08).
+           05  HS-MOVE-COUNT       PIC 9(20).
+           05  HS-STATUS           PIC X(01).
