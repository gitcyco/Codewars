@@ -0,0 +1,21 @@
+      * MN-ACCUM-RECORD - MAKE-NEGATIVE MONTH-END CONTROL-TOTAL
+      * ACCUMULATOR
+      *
+      * ONE RECORD, UPDATED IN PLACE BY EVERY NIGHTLY MNBATCH RUN
+      * (SEE 8kyu/makeNegativeBatchDriver.cob), CARRYING THE RUNNING
+      * COUNTS AND DOLLAR TOTALS FOR THE CURRENT MONTH SO THE MONTH-
+      * END REPORT (8kyu/makeNegativeMonthEndReport.cob) CAN PRINT A
+      * SINGLE CONTROL-TOTAL PICTURE ACROSS ALL OF THAT MONTH'S RUNS
+      * INSTEAD OF JUST THE LAST ONE. RESET TO ZERO BY THE MONTH-END
+      * REPORT ONCE IT HAS PRINTED, SO THE NEXT MONTH STARTS CLEAN.
+      *
+       01  MN-ACCUM-RECORD.
+           05  MNA-RUN-COUNT           PIC 9(07).
+           05  MNA-RECORD-COUNT        PIC 9(09).
+           05  MNA-ALREADY-NEG-COUNT   PIC 9(09).
+           05  MNA-FORCED-COUNT        PIC 9(09).
+           05  MNA-ZERO-COUNT          PIC 9(09).
+           05  MNA-ORIGINAL-TOTAL      PIC S9(13)
+                                       SIGN IS LEADING SEPARATE.
+           05  MNA-CORRECTED-TOTAL     PIC S9(13)
+                                       SIGN IS LEADING SEPARATE.
