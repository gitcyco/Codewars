@@ -0,0 +1,12 @@
+      * MM-KSDS-RECORD - MINIMUM/MAXIMUM KEYED SPOT-CHECK RECORD
+      *
+      * ONE RECORD PER VALUE, KEYED BY TRANSACTION-ID, SO A SPECIFIC
+      * SET OF VALUES CAN BE LOOKED UP AND RE-EVALUATED DIRECTLY
+      * INSTEAD OF RESCANNING A WHOLE SEQUENTIAL EXTRACT FROM THE TOP.
+      * READ/WRITTEN BY 8kyu/minMaxKsdsDriver.cob (PROGRAM-ID
+      * MMKSDSDR) AGAINST A VSAM KSDS ASSIGNED TO MMKSDS.
+      *
+       01  MM-KSDS-RECORD.
+           05  MMK-TRANS-ID            PIC X(10).
+           05  MMK-VALUE               PIC S9(15)
+                                       SIGN IS LEADING SEPARATE.
