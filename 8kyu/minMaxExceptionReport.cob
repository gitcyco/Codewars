@@ -0,0 +1,190 @@
+000010* MIN/MAX OUTLIER AND TIE EXCEPTION REPORT
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - MINIMUM AND MAXIMUM HAND
+000100*                    BACK ONE VALUE EACH WITH NO CONTEXT. THIS
+000110*                    CONTROL-BREAK REPORT REUSES THAT SAME LOW/
+000120*                    HIGH COMPARISON LOGIC (SEE MINSUB/MAXSUB IN
+000130*                    findMaximumAndMinimumValuesOfAList.cob) TO
+000140*                    FLAG WHEN THE MIN OR MAX VALUE IS TIED BY
+000150*                    MORE THAN ONE RECORD, AND SEPARATELY COUNTS
+000160*                    NEGATIVE AND ZERO VALUES FOR THE DAILY
+000170*                    RECONCILIATION PACKAGE.
+000180*
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MMEXCRPT.
+000210 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000220 INSTALLATION. RECONCILIATION AND AUDIT.
+000230 DATE-WRITTEN. 08/09/26.
+000240 DATE-COMPILED.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT EXC-VALUE-FILE ASSIGN TO EXCVALS
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310     SELECT EXC-RPT-FILE ASSIGN TO EXCRPT
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  EXC-VALUE-FILE
+000370     LABEL RECORDS ARE STANDARD
+000380     RECORDING MODE IS F.
+000390 01  EXC-RECORD.
+000400     05  EXC-VALUE           PIC S9(15)
+000401                             SIGN IS LEADING SEPARATE.
+000410*
+000420 FD  EXC-RPT-FILE
+000430     LABEL RECORDS ARE STANDARD
+000440     RECORDING MODE IS F.
+000450 01  EXC-RPT-LINE            PIC X(80).
+000460*
+000470 WORKING-STORAGE SECTION.
+000480 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000490     88  WS-EOF-YES                    VALUE 'Y'.
+000500 77  WS-FIRST-SW             PIC X(01) VALUE 'Y'.
+000510     88  WS-FIRST-YES                  VALUE 'Y'.
+000520 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+000530 77  WS-MIN-VALUE            PIC S9(15) VALUE ZERO.
+000540 77  WS-MAX-VALUE            PIC S9(15) VALUE ZERO.
+000550 77  WS-MIN-TIE-COUNT        PIC 9(09) VALUE ZERO COMP.
+000560 77  WS-MAX-TIE-COUNT        PIC 9(09) VALUE ZERO COMP.
+000570 77  WS-NEGATIVE-COUNT       PIC 9(09) VALUE ZERO COMP.
+000580 77  WS-ZERO-COUNT           PIC 9(09) VALUE ZERO COMP.
+000590*
+000600 01  WS-RPT-LINE-1.
+000610     05  FILLER          PIC X(20) VALUE 'MINIMUM VALUE      :'.
+000620     05  WS-RL1-MIN          PIC -(14)9.
+000630*
+000640 01  WS-RPT-LINE-2.
+000650     05  FILLER          PIC X(20) VALUE 'MINIMUM TIE COUNT  :'.
+000660     05  WS-RL2-MIN-TIES     PIC Z(08)9.
+000670*
+000680 01  WS-RPT-LINE-3.
+000690     05  FILLER          PIC X(20) VALUE 'MAXIMUM VALUE      :'.
+000700     05  WS-RL3-MAX          PIC -(14)9.
+000710*
+000720 01  WS-RPT-LINE-4.
+000730     05  FILLER          PIC X(20) VALUE 'MAXIMUM TIE COUNT  :'.
+000740     05  WS-RL4-MAX-TIES     PIC Z(08)9.
+000750*
+000760 01  WS-RPT-LINE-5.
+000770     05  FILLER          PIC X(20) VALUE 'NEGATIVE VALUES    :'.
+000780     05  WS-RL5-NEG          PIC Z(08)9.
+000790*
+000800 01  WS-RPT-LINE-6.
+000810     05  FILLER          PIC X(20) VALUE 'ZERO VALUES        :'.
+000820     05  WS-RL6-ZERO         PIC Z(08)9.
+000830*
+000840 PROCEDURE DIVISION.
+000850*
+000860 0000-MAINLINE.
+000870     PERFORM 1000-FIND-MIN-MAX
+000880         THRU 1000-EXIT.
+000890     PERFORM 2000-TALLY-EXCEPTIONS
+000900         THRU 2000-EXIT.
+000910     PERFORM 3000-WRITE-REPORT
+000920         THRU 3000-EXIT.
+000930     GOBACK.
+000940*
+000950*-------------------------------------------------------------
+000960* FIRST PASS - SAME LOW/HIGH COMPARISON AS MINSUB/MAXSUB
+000970*-------------------------------------------------------------
+000980 1000-FIND-MIN-MAX.
+000990     OPEN INPUT EXC-VALUE-FILE.
+001000     PERFORM 8100-READ-EXC-VALUE
+001010         THRU 8100-EXIT.
+001020     PERFORM 1100-MINMAX-SUB
+001030         THRU 1100-EXIT
+001040         UNTIL WS-EOF-YES.
+001050     CLOSE EXC-VALUE-FILE.
+001060 1000-EXIT.
+001070     EXIT.
+001080*
+001090 1100-MINMAX-SUB.
+001100     IF WS-FIRST-YES
+001110         MOVE EXC-VALUE TO WS-MIN-VALUE
+001120         MOVE EXC-VALUE TO WS-MAX-VALUE
+001130         SET WS-FIRST-SW TO 'N'
+001140     END-IF.
+001150     IF EXC-VALUE < WS-MIN-VALUE
+001160         MOVE EXC-VALUE TO WS-MIN-VALUE
+001170     END-IF.
+001180     IF EXC-VALUE > WS-MAX-VALUE
+001190         MOVE EXC-VALUE TO WS-MAX-VALUE
+001200     END-IF.
+001210     PERFORM 8100-READ-EXC-VALUE
+001220         THRU 8100-EXIT.
+001230 1100-EXIT.
+001240     EXIT.
+001250*
+001260*-------------------------------------------------------------
+001270* SECOND PASS - TIES ON THE FINAL MIN/MAX, NEGATIVE AND ZERO
+001280* COUNTS
+001290*-------------------------------------------------------------
+001300 2000-TALLY-EXCEPTIONS.
+001310     MOVE 'N' TO WS-EOF-SW.
+001320     OPEN INPUT EXC-VALUE-FILE.
+001330     PERFORM 8100-READ-EXC-VALUE
+001340         THRU 8100-EXIT.
+001350     PERFORM 2100-TALLY-SUB
+001360         THRU 2100-EXIT
+001370         UNTIL WS-EOF-YES.
+001380     CLOSE EXC-VALUE-FILE.
+001390 2000-EXIT.
+001400     EXIT.
+001410*
+001420 2100-TALLY-SUB.
+001430     IF EXC-VALUE = WS-MIN-VALUE
+001440         ADD 1 TO WS-MIN-TIE-COUNT
+001450     END-IF.
+001460     IF EXC-VALUE = WS-MAX-VALUE
+001470         ADD 1 TO WS-MAX-TIE-COUNT
+001480     END-IF.
+001490     IF EXC-VALUE < ZERO
+001500         ADD 1 TO WS-NEGATIVE-COUNT
+001510     END-IF.
+001520     IF EXC-VALUE = ZERO
+001530         ADD 1 TO WS-ZERO-COUNT
+001540     END-IF.
+001550     PERFORM 8100-READ-EXC-VALUE
+001560         THRU 8100-EXIT.
+001570 2100-EXIT.
+001580     EXIT.
+001590*
+001600*-------------------------------------------------------------
+001610* REPORT OUTPUT
+001620*-------------------------------------------------------------
+001630 3000-WRITE-REPORT.
+001640     OPEN OUTPUT EXC-RPT-FILE.
+001650     MOVE WS-MIN-VALUE      TO WS-RL1-MIN.
+001660     MOVE WS-MIN-TIE-COUNT  TO WS-RL2-MIN-TIES.
+001670     MOVE WS-MAX-VALUE      TO WS-RL3-MAX.
+001680     MOVE WS-MAX-TIE-COUNT  TO WS-RL4-MAX-TIES.
+001690     MOVE WS-NEGATIVE-COUNT TO WS-RL5-NEG.
+001700     MOVE WS-ZERO-COUNT     TO WS-RL6-ZERO.
+001710     WRITE EXC-RPT-LINE FROM WS-RPT-LINE-1.
+001720     WRITE EXC-RPT-LINE FROM WS-RPT-LINE-2.
+001730     WRITE EXC-RPT-LINE FROM WS-RPT-LINE-3.
+001740     WRITE EXC-RPT-LINE FROM WS-RPT-LINE-4.
+001750     WRITE EXC-RPT-LINE FROM WS-RPT-LINE-5.
+001760     WRITE EXC-RPT-LINE FROM WS-RPT-LINE-6.
+001770     CLOSE EXC-RPT-FILE.
+001780 3000-EXIT.
+001790     EXIT.
+001800*
+001810 8100-READ-EXC-VALUE.
+001820     READ EXC-VALUE-FILE
+001830         AT END
+001840             SET WS-EOF-YES TO TRUE
+001850     END-READ.
+001860 8100-EXIT.
+001870     EXIT.
+001880*
+001890 END PROGRAM MMEXCRPT.
