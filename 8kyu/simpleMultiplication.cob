@@ -5,14 +5,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-MULTIPLICATION.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-PROGRAM  PIC X(20) VALUE 'SIMPLE-MULTIPLY'.
+       01 WS-AUDIT-INPUT    PIC X(20).
+       01 WS-AUDIT-OUTPUT   PIC X(20).
        LINKAGE SECTION.
        01 N           PIC 9(7).
        01 RESULT      PIC 9(8).
-       PROCEDURE DIVISION USING N RESULT.
+       01 RESULT-STATUS  PIC X(01).
+          88 SM-OK                  VALUE ' '.
+       PROCEDURE DIVISION USING N RESULT RESULT-STATUS.
           IF FUNCTION MOD(N,2) = 0 THEN
             MULTIPLY N BY 8 GIVING RESULT
           ELSE
             MULTIPLY N BY 9 GIVING RESULT
           END-IF.
+          SET SM-OK TO TRUE.
+          MOVE SPACES TO WS-AUDIT-INPUT WS-AUDIT-OUTPUT.
+          MOVE N TO WS-AUDIT-INPUT.
+          MOVE RESULT TO WS-AUDIT-OUTPUT.
+          CALL 'AUDITLOG' USING WS-AUDIT-PROGRAM
+              WS-AUDIT-INPUT WS-AUDIT-OUTPUT.
+          GOBACK.
        END PROGRAM SIMPLE-MULTIPLICATION.
+
+      *8 kyu Simple multiplication - rated
+      *
+      *Billing multipliers change periodically, so this sibling
+      *sources the even/odd multiplier from a maintained rates file
+      *instead of the hardcoded 8/9 above. The rates file is loaded
+      *into WORKING-STORAGE on the first call of the run unit and the
+      *loaded multipliers are reused on every later call, the same
+      *way a real rate table would be cached for a batch run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMPLE-MULT-RATED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATES-FILE ASSIGN TO RATES
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATES-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RATE-RECORD.
+           05  RATE-KEY            PIC X(04).
+           05  RATE-VALUE          PIC 9(04).
+       WORKING-STORAGE SECTION.
+       77  WS-LOADED-SW            PIC X(01) VALUE 'N'.
+           88  WS-LOADED                     VALUE 'Y'.
+       77  WS-RATES-EOF-SW         PIC X(01) VALUE 'N'.
+           88  WS-RATES-EOF                  VALUE 'Y'.
+       77  WS-EVEN-MULT             PIC 9(04) VALUE 8.
+       77  WS-ODD-MULT              PIC 9(04) VALUE 9.
+       LINKAGE SECTION.
+       01 N           PIC 9(7).
+       01 RESULT      PIC 9(8).
+       PROCEDURE DIVISION USING N RESULT.
+          IF NOT WS-LOADED
+              PERFORM LOAD-RATES THRU LOAD-RATES-EXIT
+              SET WS-LOADED TO TRUE
+          END-IF.
+          IF FUNCTION MOD(N,2) = 0 THEN
+            MULTIPLY N BY WS-EVEN-MULT GIVING RESULT
+          ELSE
+            MULTIPLY N BY WS-ODD-MULT GIVING RESULT
+          END-IF.
+          GOBACK.
+
+       LOAD-RATES.
+          OPEN INPUT RATES-FILE.
+          PERFORM READ-RATE THRU READ-RATE-EXIT.
+          PERFORM APPLY-RATE THRU APPLY-RATE-EXIT
+              UNTIL WS-RATES-EOF.
+          CLOSE RATES-FILE.
+       LOAD-RATES-EXIT.
+          EXIT.
+
+       READ-RATE.
+          READ RATES-FILE
+              AT END
+                  SET WS-RATES-EOF TO TRUE
+          END-READ.
+       READ-RATE-EXIT.
+          EXIT.
+
+       APPLY-RATE.
+          IF RATE-KEY = 'EVEN'
+              MOVE RATE-VALUE TO WS-EVEN-MULT
+          END-IF.
+          IF RATE-KEY = 'ODD '
+              MOVE RATE-VALUE TO WS-ODD-MULT
+          END-IF.
+          PERFORM READ-RATE THRU READ-RATE-EXIT.
+       APPLY-RATE-EXIT.
+          EXIT.
+       END PROGRAM SIMPLE-MULT-RATED.
+
+      *8 kyu Simple multiplication - signed
+      *
+      *Refund batches carry negative amounts that the unsigned N
+      *above either rejects or mishandles. This sibling accepts a
+      *signed N, picks the multiplier off the magnitude's even/odd
+      *parity, and lets ordinary signed MULTIPLY preserve the sign
+      *into RESULT so refunds flow through the same routine as
+      *regular charges.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMPLE-MULT-SIGNED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 N           PIC S9(7).
+       01 RESULT      PIC S9(8).
+       PROCEDURE DIVISION USING N RESULT.
+          IF FUNCTION MOD(FUNCTION ABS(N), 2) = 0 THEN
+            MULTIPLY N BY 8 GIVING RESULT
+          ELSE
+            MULTIPLY N BY 9 GIVING RESULT
+          END-IF.
+          GOBACK.
+       END PROGRAM SIMPLE-MULT-SIGNED.
       
\ No newline at end of file
