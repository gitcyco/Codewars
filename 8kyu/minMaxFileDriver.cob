@@ -0,0 +1,150 @@
+000010* MIN/MAX FILE-DRIVEN EXTRACT DRIVER
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - MINIMUM AND MAXIMUM TAKE
+000100*                    THEIR VALUES THROUGH A LINKAGE ARRAY CAPPED
+000110*                    AT 40 ELEMENTS (arrLength PIC 9(2) OCCURS
+000120*                    40 TIMES). PEAK-DAY EXTRACTS ALREADY EXCEED
+000130*                    THAT CAP AND WERE BEING CHUNKED MANUALLY.
+000140*                    THIS DRIVER READS VALUES STRAIGHT FROM A
+000150*                    SEQUENTIAL FILE, ONE VALUE PER RECORD, WITH
+000160*                    NO IN-MEMORY LIMIT ON THE NUMBER OF VALUES.
+000170*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. MMFILEDR.
+000200 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000210 INSTALLATION. RECONCILIATION AND AUDIT.
+000220 DATE-WRITTEN. 08/09/26.
+000230 DATE-COMPILED.
+000240*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT VALUE-FILE ASSIGN TO VALIN
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT MMFILE-RPT-FILE ASSIGN TO MMFRPT
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320*
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  VALUE-FILE
+000360     LABEL RECORDS ARE STANDARD
+000370     RECORDING MODE IS F.
+000380 01  VF-RECORD.
+000390     05  VF-VALUE            PIC S9(15)
+000395                           SIGN IS LEADING SEPARATE.
+000400*
+000410 FD  MMFILE-RPT-FILE
+000420     LABEL RECORDS ARE STANDARD
+000430     RECORDING MODE IS F.
+000440 01  MMFILE-RPT-LINE         PIC X(80).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000480     88  WS-EOF-YES                    VALUE 'Y'.
+000490 77  WS-FIRST-SW             PIC X(01) VALUE 'Y'.
+000500     88  WS-FIRST-YES                  VALUE 'Y'.
+000510 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+000520 77  WS-RUNNING-TOTAL        PIC S9(18) VALUE ZERO.
+000530*
+000540 01  WS-RESULT.
+000550     05  WS-MIN-VALUE        PIC S9(15) SIGN LEADING.
+000560     05  WS-MAX-VALUE        PIC S9(15) SIGN LEADING.
+000570     05  WS-RANGE-VALUE      PIC S9(15) SIGN LEADING.
+000580     05  WS-AVERAGE-VALUE    PIC S9(13)V99 SIGN LEADING.
+000590*
+000600 01  WS-RPT-LINE-1.
+000610     05  FILLER              PIC X(14) VALUE 'RECORDS READ:'.
+000620     05  WS-RL1-COUNT        PIC Z(08)9.
+000630*
+000640 01  WS-RPT-LINE-2.
+000650     05  FILLER              PIC X(14) VALUE 'MINIMUM     :'.
+000660     05  WS-RL2-MIN          PIC -(14)9.
+000670*
+000680 01  WS-RPT-LINE-3.
+000690     05  FILLER              PIC X(14) VALUE 'MAXIMUM     :'.
+000700     05  WS-RL3-MAX          PIC -(14)9.
+000710*
+000720 01  WS-RPT-LINE-4.
+000730     05  FILLER              PIC X(14) VALUE 'RANGE       :'.
+000740     05  WS-RL4-RANGE        PIC -(14)9.
+000750*
+000760 01  WS-RPT-LINE-5.
+000770     05  FILLER              PIC X(14) VALUE 'AVERAGE     :'.
+000780     05  WS-RL5-AVG          PIC -(12)9.99.
+000790*
+000800 PROCEDURE DIVISION.
+000810*
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE
+000840         THRU 1000-EXIT.
+000850     PERFORM 2000-PROCESS-RECORD
+000860         THRU 2000-EXIT
+000870         UNTIL WS-EOF-YES.
+000880     PERFORM 3000-TERMINATE
+000890         THRU 3000-EXIT.
+000900     GOBACK.
+000910*
+000920 1000-INITIALIZE.
+000930     OPEN INPUT VALUE-FILE.
+000940     OPEN OUTPUT MMFILE-RPT-FILE.
+000950     PERFORM 8100-READ-VALUE
+000960         THRU 8100-EXIT.
+000970 1000-EXIT.
+000980     EXIT.
+000990*
+001000 2000-PROCESS-RECORD.
+001010     IF WS-FIRST-YES
+001020         MOVE VF-VALUE TO WS-MIN-VALUE
+001030         MOVE VF-VALUE TO WS-MAX-VALUE
+001040         SET WS-FIRST-SW TO 'N'
+001050     END-IF.
+001060     IF VF-VALUE < WS-MIN-VALUE
+001070         MOVE VF-VALUE TO WS-MIN-VALUE
+001080     END-IF.
+001090     IF VF-VALUE > WS-MAX-VALUE
+001100         MOVE VF-VALUE TO WS-MAX-VALUE
+001110     END-IF.
+001120     ADD VF-VALUE TO WS-RUNNING-TOTAL.
+001130     ADD 1 TO WS-RECORD-COUNT.
+001140     PERFORM 8100-READ-VALUE
+001150         THRU 8100-EXIT.
+001160 2000-EXIT.
+001170     EXIT.
+001180*
+001190 3000-TERMINATE.
+001200     SUBTRACT WS-MIN-VALUE FROM WS-MAX-VALUE
+001210         GIVING WS-RANGE-VALUE.
+001220     IF WS-RECORD-COUNT > ZERO
+001230         COMPUTE WS-AVERAGE-VALUE ROUNDED =
+001240             WS-RUNNING-TOTAL / WS-RECORD-COUNT
+001250     END-IF.
+001260     MOVE WS-RECORD-COUNT TO WS-RL1-COUNT.
+001270     MOVE WS-MIN-VALUE    TO WS-RL2-MIN.
+001280     MOVE WS-MAX-VALUE    TO WS-RL3-MAX.
+001290     MOVE WS-RANGE-VALUE  TO WS-RL4-RANGE.
+001300     MOVE WS-AVERAGE-VALUE TO WS-RL5-AVG.
+001310     WRITE MMFILE-RPT-LINE FROM WS-RPT-LINE-1.
+001320     WRITE MMFILE-RPT-LINE FROM WS-RPT-LINE-2.
+001330     WRITE MMFILE-RPT-LINE FROM WS-RPT-LINE-3.
+001340     WRITE MMFILE-RPT-LINE FROM WS-RPT-LINE-4.
+001350     WRITE MMFILE-RPT-LINE FROM WS-RPT-LINE-5.
+001360     CLOSE VALUE-FILE.
+001370     CLOSE MMFILE-RPT-FILE.
+001380 3000-EXIT.
+001390     EXIT.
+001400*
+001410 8100-READ-VALUE.
+001420     READ VALUE-FILE
+001430         AT END
+001440             SET WS-EOF-YES TO TRUE
+001450     END-READ.
+001460 8100-EXIT.
+001470     EXIT.
+001480*
+001490 END PROGRAM MMFILEDR.
