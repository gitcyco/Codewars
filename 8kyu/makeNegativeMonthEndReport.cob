@@ -0,0 +1,175 @@
+000010* MONTH-END CONTROL-TOTAL REPORT FOR MAKE-NEGATIVE
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - MNBATCH'S OWN CONTROL-
+000100*                    TOTAL REPORT ONLY EVER SHOWS ONE NIGHT'S
+000110*                    RUN, SO THE MONTH-END RECONCILIATION
+000120*                    PACKAGE HAD NO VISIBILITY INTO HOW OFTEN
+000130*                    MAKE-NEGATIVE ACTUALLY CORRECTS A SIGN
+000140*                    VERSUS PASSING A VALUE THROUGH UNCHANGED
+000150*                    OVER A WHOLE MONTH. THIS READS THE MONTH-
+000160*                    END ACCUMULATOR MNBATCH HAS BEEN BUILDING
+000170*                    UP (COPYBOOKS/MNACCUM.CPY) AND PRINTS ONE
+000180*                    CONTROL-TOTAL REPORT ACROSS ALL OF THAT
+000190*                    MONTH'S RUNS, THEN RESETS THE ACCUMULATOR
+000200*                    TO ZERO SO NEXT MONTH STARTS CLEAN.
+000210*
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. MNMTHEND.
+000240 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000250 INSTALLATION. RECONCILIATION AND AUDIT.
+000260 DATE-WRITTEN. 08/09/26.
+000270 DATE-COMPILED.
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT MN-ACCUM-FILE ASSIGN TO MNACCUM
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-ACCUM-STATUS.
+000350     SELECT MN-MTHEND-RPT-FILE ASSIGN TO MNMERPT
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370*
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  MN-ACCUM-FILE
+000410     LABEL RECORDS ARE STANDARD
+000420     RECORDING MODE IS F.
+000430 COPY MNACCUM.
+000440*
+000450 FD  MN-MTHEND-RPT-FILE
+000460     LABEL RECORDS ARE STANDARD
+000470     RECORDING MODE IS F.
+000480 01  MN-MTHEND-RPT-LINE      PIC X(80).
+000490*
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-ACCUM-STATUS         PIC X(02) VALUE SPACES.
+000520     88  WS-ACCUM-FOUND                VALUE '00'.
+000530*
+000540 01  WS-CURRENT-DATE.
+000550     05  WS-CD-YYYY          PIC 9(04).
+000560     05  WS-CD-MM            PIC 9(02).
+000570     05  WS-CD-DD            PIC 9(02).
+000580*
+000590 01  WS-HEADING-1.
+000600     05  FILLER              PIC X(30)
+000610         VALUE 'MAKE-NEGATIVE MONTH-END REPORT'.
+000620     05  FILLER              PIC X(05) VALUE SPACES.
+000630     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+000640     05  WS-H1-MM            PIC 99.
+000650     05  FILLER              PIC X(01) VALUE '/'.
+000660     05  WS-H1-DD            PIC 99.
+000670     05  FILLER              PIC X(01) VALUE '/'.
+000680     05  WS-H1-YYYY          PIC 9999.
+000690*
+000700 01  WS-RPT-LINE-1.
+000710     05  FILLER              PIC X(24) VALUE
+000720         'NIGHTLY RUNS INCLUDED  :'.
+000730     05  WS-RL1-COUNT        PIC Z(06)9.
+000740*
+000750 01  WS-RPT-LINE-2.
+000760     05  FILLER              PIC X(24) VALUE
+000770         'RECORDS PROCESSED      :'.
+000780     05  WS-RL2-COUNT        PIC Z(08)9.
+000790*
+000800 01  WS-RPT-LINE-3.
+000810     05  FILLER              PIC X(24) VALUE
+000820         'ALREADY NEGATIVE       :'.
+000830     05  WS-RL3-COUNT        PIC Z(08)9.
+000840*
+000850 01  WS-RPT-LINE-4.
+000860     05  FILLER              PIC X(24) VALUE
+000870         'FORCED NEGATIVE        :'.
+000880     05  WS-RL4-COUNT        PIC Z(08)9.
+000890*
+000900 01  WS-RPT-LINE-5.
+000910     05  FILLER              PIC X(24) VALUE
+000920         'ZERO VALUES            :'.
+000930     05  WS-RL5-COUNT        PIC Z(08)9.
+000940*
+000950 01  WS-RPT-LINE-6.
+000960     05  FILLER              PIC X(24) VALUE
+000970         'ORIGINAL TOTAL         :'.
+000980     05  WS-RL6-TOTAL        PIC -(12)9.
+000990*
+001000 01  WS-RPT-LINE-7.
+001010     05  FILLER              PIC X(24) VALUE
+001020         'CORRECTED TOTAL        :'.
+001030     05  WS-RL7-TOTAL        PIC -(12)9.
+001040*
+001050 01  WS-NO-ACCUM-LINE        PIC X(80) VALUE
+001060     'NO MAKE-NEGATIVE ACTIVITY RECORDED FOR THIS PERIOD.'.
+001070*
+001080 PROCEDURE DIVISION.
+001090*
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE
+001120         THRU 1000-EXIT.
+001130     IF WS-ACCUM-FOUND
+001140         PERFORM 2000-PRINT-REPORT
+001150             THRU 2000-EXIT
+001160     ELSE
+001170         WRITE MN-MTHEND-RPT-LINE FROM WS-NO-ACCUM-LINE
+001180     END-IF.
+001190     PERFORM 3000-TERMINATE
+001200         THRU 3000-EXIT.
+001210     GOBACK.
+001220*
+001230 1000-INITIALIZE.
+001240     OPEN OUTPUT MN-MTHEND-RPT-FILE.
+001250     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001260     MOVE WS-CD-MM   TO WS-H1-MM.
+001270     MOVE WS-CD-DD   TO WS-H1-DD.
+001280     MOVE WS-CD-YYYY TO WS-H1-YYYY.
+001290     WRITE MN-MTHEND-RPT-LINE FROM WS-HEADING-1.
+001300     MOVE SPACES TO MN-MTHEND-RPT-LINE.
+001310     WRITE MN-MTHEND-RPT-LINE.
+001320     OPEN INPUT MN-ACCUM-FILE.
+001330     IF WS-ACCUM-FOUND
+001340         READ MN-ACCUM-FILE
+001350     END-IF.
+001360     CLOSE MN-ACCUM-FILE.
+001370 1000-EXIT.
+001380     EXIT.
+001390*
+001400 2000-PRINT-REPORT.
+001410     MOVE MNA-RUN-COUNT          TO WS-RL1-COUNT.
+001420     MOVE MNA-RECORD-COUNT       TO WS-RL2-COUNT.
+001430     MOVE MNA-ALREADY-NEG-COUNT  TO WS-RL3-COUNT.
+001440     MOVE MNA-FORCED-COUNT       TO WS-RL4-COUNT.
+001450     MOVE MNA-ZERO-COUNT         TO WS-RL5-COUNT.
+001460     MOVE MNA-ORIGINAL-TOTAL     TO WS-RL6-TOTAL.
+001470     MOVE MNA-CORRECTED-TOTAL    TO WS-RL7-TOTAL.
+001480     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-1.
+001490     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-2.
+001500     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-3.
+001510     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-4.
+001520     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-5.
+001530     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-6.
+001540     WRITE MN-MTHEND-RPT-LINE FROM WS-RPT-LINE-7.
+001550     PERFORM 2900-RESET-ACCUM
+001560         THRU 2900-EXIT.
+001570 2000-EXIT.
+001580     EXIT.
+001590*
+001600* THE MONTH IS CLOSED OUT ONCE THIS REPORT HAS PRINTED IT, SO
+001610* THE ACCUMULATOR IS RESET TO ZERO FOR THE NEW MONTH'S RUNS.
+001620 2900-RESET-ACCUM.
+001630     INITIALIZE MN-ACCUM-RECORD.
+001640     OPEN OUTPUT MN-ACCUM-FILE.
+001650     WRITE MN-ACCUM-RECORD.
+001660     CLOSE MN-ACCUM-FILE.
+001670 2900-EXIT.
+001680     EXIT.
+001690*
+001700 3000-TERMINATE.
+001710     CLOSE MN-MTHEND-RPT-FILE.
+001720 3000-EXIT.
+001730     EXIT.
+001740*
+001750 END PROGRAM MNMTHEND.
