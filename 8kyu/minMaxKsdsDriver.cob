@@ -0,0 +1,209 @@
+000010* MIN/MAX KEYED SPOT-CHECK DRIVER
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - MMFILEDR (AN EARLIER
+000100*                    REQUEST) RESCANS A WHOLE SEQUENTIAL EXTRACT
+000110*                    TOP TO BOTTOM EVERY TIME. FOR AD HOC RERUNS
+000120*                    AND SPOT-CHECKS AN ANALYST OFTEN WANTS ONLY
+000130*                    A HANDFUL OF SPECIFIC VALUES RE-EVALUATED.
+000140*                    THIS DRIVER KEEPS THE VALUES IN A VSAM
+000150*                    KSDS KEYED BY TRANSACTION-ID (SEE
+000160*                    copybooks/MMKSDS.cpy) AND LOOKS UP ONLY THE
+000170*                    TRANSACTION-IDS NAMED IN A REQUEST FILE,
+000180*                    THEN RUNS THE ORDINARY MINIMUM/MAXIMUM
+000190*                    LOGIC OVER JUST THAT SUBSET.
+000200*     08/09/26  DOB  WIDENED THE SPOT-CHECK ARRAY TO MATCH
+000210*                    MINIMUM/MAXIMUM'S RAISED 200-ELEMENT CAP
+000220*                    (arrLength PIC 9(3) OCCURS 200 TIMES).
+000230*     08/09/26  DOB  A REQUEST FILE CAN NAME MORE TRANSACTION-
+000240*                    IDS THAN THE 200-ELEMENT SPOT-CHECK ARRAY
+000250*                    CAN HOLD. STOP ACCUMULATING ONCE THE ARRAY
+000260*                    IS FULL AND COUNT THE REST AS SKIPPED
+000270*                    RATHER THAN OVERRUN WS-ARR-VALUE.
+000280*
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. MMKSDSDR.
+000310 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000320 INSTALLATION. RECONCILIATION AND AUDIT.
+000330 DATE-WRITTEN. 08/09/26.
+000340 DATE-COMPILED.
+000350*
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT MM-KSDS-FILE ASSIGN TO MMKSDS
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS RANDOM
+000420         RECORD KEY IS MMK-TRANS-ID
+000430         FILE STATUS IS WS-KSDS-STATUS.
+000440     SELECT MMK-REQUEST-FILE ASSIGN TO MMKREQ
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460     SELECT MMKSDS-RPT-FILE ASSIGN TO MMKRPT
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480*
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  MM-KSDS-FILE
+000520     LABEL RECORDS ARE STANDARD.
+000530     COPY MMKSDS.
+000540*
+000550 FD  MMK-REQUEST-FILE
+000560     LABEL RECORDS ARE STANDARD
+000570     RECORDING MODE IS F.
+000580 01  MMK-REQUEST-RECORD.
+000590     05  MMKR-TRANS-ID           PIC X(10).
+000600*
+000610 FD  MMKSDS-RPT-FILE
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORDING MODE IS F.
+000640 01  MMKSDS-RPT-LINE             PIC X(80).
+000650*
+000660 WORKING-STORAGE SECTION.
+000670 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000680     88  WS-EOF-YES                    VALUE 'Y'.
+000690 77  WS-KSDS-STATUS          PIC X(02) VALUE SPACES.
+000700     88  WS-KSDS-FOUND                 VALUE '00'.
+000710     88  WS-KSDS-NOT-FOUND             VALUE '23'.
+000720 77  WS-LOOKUP-COUNT         PIC 9(09) VALUE ZERO COMP.
+000730 77  WS-FOUND-COUNT          PIC 9(09) VALUE ZERO COMP.
+000740 77  WS-NOTFOUND-COUNT       PIC 9(09) VALUE ZERO COMP.
+000750 77  WS-SKIPPED-COUNT        PIC 9(09) VALUE ZERO COMP.
+000760 77  WS-MIN-RESULT-STATUS    PIC X(01) VALUE SPACE.
+000770 77  WS-MAX-RESULT-STATUS    PIC X(01) VALUE SPACE.
+000780*
+000790 01  WS-ARR.
+000800     05  WS-ARR-LENGTH           PIC 9(03) VALUE ZERO.
+000810     05  WS-ARR-VALUE            PIC S9(38) OCCURS 200 TIMES
+000820                                     DEPENDING ON WS-ARR-LENGTH.
+000830 01  WS-MIN-RESULT               PIC S9(38) SIGN LEADING.
+000840 01  WS-MAX-RESULT               PIC S9(38) SIGN LEADING.
+000850*
+000860 01  WS-NOTFOUND-LINE.
+000870     05  FILLER              PIC X(25) VALUE
+000880         'TRANSACTION-ID NOT FOUND:'.
+000890     05  WS-NF-TRANS-ID      PIC X(10).
+000900*
+000910 01  WS-SKIPPED-LINE.
+000920     05  FILLER              PIC X(30) VALUE
+000930         'TRANS-ID SKIPPED, ARRAY FULL :'.
+000940     05  WS-SK-TRANS-ID      PIC X(10).
+000950*
+000960 01  WS-RPT-LINE-1.
+000970     05  FILLER              PIC X(20) VALUE
+000980         'IDS REQUESTED      :'.
+000990     05  WS-RL1-COUNT        PIC Z(08)9.
+001000*
+001010 01  WS-RPT-LINE-2.
+001020     05  FILLER              PIC X(20) VALUE
+001030         'IDS FOUND          :'.
+001040     05  WS-RL2-COUNT        PIC Z(08)9.
+001050*
+001060 01  WS-RPT-LINE-3.
+001070     05  FILLER              PIC X(20) VALUE
+001080         'IDS NOT FOUND      :'.
+001090     05  WS-RL3-COUNT        PIC Z(08)9.
+001100*
+001110 01  WS-RPT-LINE-3B.
+001120     05  FILLER              PIC X(20) VALUE
+001130         'IDS SKIPPED (FULL) :'.
+001140     05  WS-RL3B-COUNT       PIC Z(08)9.
+001150*
+001160 01  WS-RPT-LINE-4.
+001170     05  FILLER              PIC X(20) VALUE
+001180         'MINIMUM            :'.
+001190     05  WS-RL4-MIN          PIC -(37)9.
+001200*
+001210 01  WS-RPT-LINE-5.
+001220     05  FILLER              PIC X(20) VALUE
+001230         'MAXIMUM            :'.
+001240     05  WS-RL5-MAX          PIC -(37)9.
+001250*
+001260 PROCEDURE DIVISION.
+001270*
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INITIALIZE
+001300         THRU 1000-EXIT.
+001310     PERFORM 2000-PROCESS-REQUEST
+001320         THRU 2000-EXIT
+001330         UNTIL WS-EOF-YES.
+001340     PERFORM 3000-TERMINATE
+001350         THRU 3000-EXIT.
+001360     GOBACK.
+001370*
+001380 1000-INITIALIZE.
+001390     OPEN INPUT MM-KSDS-FILE.
+001400     OPEN INPUT MMK-REQUEST-FILE.
+001410     OPEN OUTPUT MMKSDS-RPT-FILE.
+001420     PERFORM 8100-READ-REQUEST
+001430         THRU 8100-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+001460*
+001470* LOOK UP ONE REQUESTED TRANSACTION-ID AT RANDOM ON THE KSDS AND
+001480* FOLD ITS VALUE INTO THE SPOT-CHECK ARRAY WHEN FOUND.
+001490 2000-PROCESS-REQUEST.
+001500     ADD 1 TO WS-LOOKUP-COUNT.
+001510     MOVE MMKR-TRANS-ID TO MMK-TRANS-ID.
+001520     READ MM-KSDS-FILE
+001530         INVALID KEY
+001540             MOVE '23' TO WS-KSDS-STATUS
+001550     END-READ.
+001560     IF WS-KSDS-FOUND
+001570         ADD 1 TO WS-FOUND-COUNT
+001580         IF WS-ARR-LENGTH < 200
+001590             ADD 1 TO WS-ARR-LENGTH
+001600             MOVE MMK-VALUE TO WS-ARR-VALUE (WS-ARR-LENGTH)
+001610         ELSE
+001620             ADD 1 TO WS-SKIPPED-COUNT
+001630             MOVE MMKR-TRANS-ID TO WS-SK-TRANS-ID
+001640             WRITE MMKSDS-RPT-LINE FROM WS-SKIPPED-LINE
+001650         END-IF
+001660     ELSE
+001670         ADD 1 TO WS-NOTFOUND-COUNT
+001680         MOVE MMKR-TRANS-ID TO WS-NF-TRANS-ID
+001690         WRITE MMKSDS-RPT-LINE FROM WS-NOTFOUND-LINE
+001700     END-IF.
+001710     PERFORM 8100-READ-REQUEST
+001720         THRU 8100-EXIT.
+001730 2000-EXIT.
+001740     EXIT.
+001750*
+001760 3000-TERMINATE.
+001770     IF WS-ARR-LENGTH > ZERO
+001780         CALL 'Minimum' USING WS-ARR WS-MIN-RESULT
+001790             WS-MIN-RESULT-STATUS
+001800         CALL 'Maximum' USING WS-ARR WS-MAX-RESULT
+001810             WS-MAX-RESULT-STATUS
+001820     END-IF.
+001830     MOVE WS-LOOKUP-COUNT   TO WS-RL1-COUNT.
+001840     MOVE WS-FOUND-COUNT    TO WS-RL2-COUNT.
+001850     MOVE WS-NOTFOUND-COUNT TO WS-RL3-COUNT.
+001860     MOVE WS-SKIPPED-COUNT  TO WS-RL3B-COUNT.
+001870     MOVE WS-MIN-RESULT     TO WS-RL4-MIN.
+001880     MOVE WS-MAX-RESULT     TO WS-RL5-MAX.
+001890     WRITE MMKSDS-RPT-LINE FROM WS-RPT-LINE-1.
+001900     WRITE MMKSDS-RPT-LINE FROM WS-RPT-LINE-2.
+001910     WRITE MMKSDS-RPT-LINE FROM WS-RPT-LINE-3.
+001920     WRITE MMKSDS-RPT-LINE FROM WS-RPT-LINE-3B.
+001930     WRITE MMKSDS-RPT-LINE FROM WS-RPT-LINE-4.
+001940     WRITE MMKSDS-RPT-LINE FROM WS-RPT-LINE-5.
+001950     CLOSE MM-KSDS-FILE.
+001960     CLOSE MMK-REQUEST-FILE.
+001970     CLOSE MMKSDS-RPT-FILE.
+001980 3000-EXIT.
+001990     EXIT.
+002000*
+002010 8100-READ-REQUEST.
+002020     READ MMK-REQUEST-FILE
+002030         AT END
+002040             SET WS-EOF-YES TO TRUE
+002050     END-READ.
+002060 8100-EXIT.
+002070     EXIT.
+002080*
+002090 END PROGRAM MMKSDSDR.
