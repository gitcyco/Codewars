@@ -0,0 +1,156 @@
+000010* NIGHTLY BATCH WRAPPER FOR SUMMATION
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - SUMMATION IS CALLED ONE
+000100*                    NUM AT A TIME TODAY. THIS DRIVER RUNS IT
+000110*                    ACROSS A WHOLE NIGHTLY EXTRACT, WRITES THE
+000120*                    COMPUTED TOTALS TO AN OUTPUT FILE, AND
+000130*                    PRODUCES A REJECT LISTING FOR ANY NUM
+000140*                    VALUES SUMMATION FLAGS AS BAD INPUT.
+000150*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. SUMBATCH.
+000180 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000190 INSTALLATION. RECONCILIATION AND AUDIT.
+000200 DATE-WRITTEN. 08/09/26.
+000210 DATE-COMPILED.
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT SUM-TXN-FILE ASSIGN TO SUMTXN
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280     SELECT SUM-RESULT-FILE ASSIGN TO SUMOUT
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT SUM-CONTROL-RPT-FILE ASSIGN TO SUMRPT
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320*
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  SUM-TXN-FILE
+000360     LABEL RECORDS ARE STANDARD
+000370     RECORDING MODE IS F.
+000380 01  TX-RECORD.
+000390     05  TX-NUM              PIC 9(04).
+000400*
+000410 FD  SUM-RESULT-FILE
+000420     LABEL RECORDS ARE STANDARD
+000430     RECORDING MODE IS F.
+000440 01  TXO-RECORD.
+000450     05  TXO-NUM             PIC 9(04).
+000460     05  TXO-TOTAL           PIC 9(08).
+000470*
+000480 FD  SUM-CONTROL-RPT-FILE
+000490     LABEL RECORDS ARE STANDARD
+000500     RECORDING MODE IS F.
+000510 01  SUM-RPT-LINE            PIC X(80).
+000520*
+000530 WORKING-STORAGE SECTION.
+000540 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000550     88  WS-EOF-YES                    VALUE 'Y'.
+000560 77  WS-CALL-NUM             PIC 9(04) VALUE ZERO.
+000570 77  WS-CALL-RESULT          PIC 9(08) VALUE ZERO.
+000580 77  WS-CALL-RESULT-STATUS   PIC X(01) VALUE SPACE.
+000590 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+000600 77  WS-ACCEPT-COUNT         PIC 9(09) VALUE ZERO COMP.
+000610 77  WS-REJECT-COUNT         PIC 9(09) VALUE ZERO COMP.
+000620 77  WS-RESULT-TOTAL         PIC 9(13) VALUE ZERO.
+000630*
+000640 01  WS-REJECT-DETAIL.
+000650     05  FILLER              PIC X(19) VALUE
+000660         'REJECTED NUM VALUE:'.
+000670     05  WS-RD-NUM           PIC Z(03)9.
+000680     05  FILLER              PIC X(20) VALUE
+000690         ' FAILED SUMMATION'.
+000700*
+000710 01  WS-RPT-LINE-1.
+000720     05  FILLER              PIC X(20) VALUE
+000730         'RECORDS READ       :'.
+000740     05  WS-RL1-COUNT        PIC Z(08)9.
+000750*
+000760 01  WS-RPT-LINE-2.
+000770     05  FILLER              PIC X(20) VALUE
+000780         'ACCEPTED           :'.
+000790     05  WS-RL2-COUNT        PIC Z(08)9.
+000800*
+000810 01  WS-RPT-LINE-3.
+000820     05  FILLER              PIC X(20) VALUE
+000830         'REJECTED           :'.
+000840     05  WS-RL3-COUNT        PIC Z(08)9.
+000850*
+000860 01  WS-RPT-LINE-4.
+000870     05  FILLER              PIC X(20) VALUE
+000880         'RESULT TOTAL       :'.
+000890     05  WS-RL4-TOTAL        PIC Z(12)9.
+000900*
+000910 PROCEDURE DIVISION.
+000920*
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE
+000950         THRU 1000-EXIT.
+000960     PERFORM 2000-PROCESS-RECORD
+000970         THRU 2000-EXIT
+000980         UNTIL WS-EOF-YES.
+000990     PERFORM 3000-TERMINATE
+001000         THRU 3000-EXIT.
+001010     GOBACK.
+001020*
+001030 1000-INITIALIZE.
+001040     OPEN INPUT SUM-TXN-FILE.
+001050     OPEN OUTPUT SUM-RESULT-FILE.
+001060     OPEN OUTPUT SUM-CONTROL-RPT-FILE.
+001070     PERFORM 8100-READ-SUM-TXN
+001080         THRU 8100-EXIT.
+001090 1000-EXIT.
+001100     EXIT.
+001110*
+001120 2000-PROCESS-RECORD.
+001130     MOVE TX-NUM TO WS-CALL-NUM.
+001140     CALL 'summation' USING WS-CALL-NUM WS-CALL-RESULT
+001150         WS-CALL-RESULT-STATUS.
+001160     IF WS-CALL-RESULT-STATUS = SPACE
+001170         MOVE TX-NUM TO TXO-NUM
+001180         MOVE WS-CALL-RESULT TO TXO-TOTAL
+001190         WRITE TXO-RECORD
+001200         ADD WS-CALL-RESULT TO WS-RESULT-TOTAL
+001210         ADD 1 TO WS-ACCEPT-COUNT
+001220     ELSE
+001230         ADD 1 TO WS-REJECT-COUNT
+001240         MOVE TX-NUM TO WS-RD-NUM
+001250         WRITE SUM-RPT-LINE FROM WS-REJECT-DETAIL
+001260     END-IF.
+001270     ADD 1 TO WS-RECORD-COUNT.
+001280     PERFORM 8100-READ-SUM-TXN
+001290         THRU 8100-EXIT.
+001300 2000-EXIT.
+001310     EXIT.
+001320*
+001330 3000-TERMINATE.
+001340     MOVE WS-RECORD-COUNT TO WS-RL1-COUNT.
+001350     MOVE WS-ACCEPT-COUNT TO WS-RL2-COUNT.
+001360     MOVE WS-REJECT-COUNT TO WS-RL3-COUNT.
+001370     MOVE WS-RESULT-TOTAL TO WS-RL4-TOTAL.
+001380     WRITE SUM-RPT-LINE FROM WS-RPT-LINE-1.
+001390     WRITE SUM-RPT-LINE FROM WS-RPT-LINE-2.
+001400     WRITE SUM-RPT-LINE FROM WS-RPT-LINE-3.
+001410     WRITE SUM-RPT-LINE FROM WS-RPT-LINE-4.
+001420     CLOSE SUM-TXN-FILE.
+001430     CLOSE SUM-RESULT-FILE.
+001440     CLOSE SUM-CONTROL-RPT-FILE.
+001450 3000-EXIT.
+001460     EXIT.
+001470*
+001480 8100-READ-SUM-TXN.
+001490     READ SUM-TXN-FILE
+001500         AT END
+001510             SET WS-EOF-YES TO TRUE
+001520     END-READ.
+001530 8100-EXIT.
+001540     EXIT.
+001550*
+001560 END PROGRAM SUMBATCH.
