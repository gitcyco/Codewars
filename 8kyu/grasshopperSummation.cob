@@ -13,11 +13,130 @@
        identification division.
        program-id. summation.
        data division.
+       working-storage section.
+       01  ws-audit-program  pic x(20) value 'summation'.
+       01  ws-audit-input    pic x(20).
+       01  ws-audit-output   pic x(20).
        linkage section.
        01  num          pic 9(4).
        01  result       pic 9(8).
-       procedure division using num result.
-         ADD 1 TO num GIVING result.
-         MULTIPLY num BY result GIVING result.
-         DIVIDE result BY 2 GIVING result.
+       01  result-status    pic x(01).
+           88  sum-ok                 value ' '.
+           88  sum-bad-input          value 'E'.
+       procedure division using num result result-status.
+         IF num = 0
+             MOVE ZERO TO result
+             SET sum-bad-input TO TRUE
+         ELSE
+             ADD 1 TO num GIVING result
+             MULTIPLY num BY result GIVING result
+             DIVIDE result BY 2 GIVING result
+             SET sum-ok TO TRUE
+         END-IF.
+         MOVE SPACES TO ws-audit-input ws-audit-output.
+         MOVE num TO ws-audit-input.
+         MOVE result TO ws-audit-output.
+         CALL 'AUDITLOG' USING ws-audit-program
+             ws-audit-input ws-audit-output.
+         GOBACK.
        end program summation.
+
+      *> Prorated interest and penalty accrual need the sum of a
+      *> sub-range of a cycle (e.g. day 15 through day 42), not
+      *> always starting at day 1. Triangular-number formula applied
+      *> twice and subtracted, same as summation but bounded at
+      *> both ends.
+       identification division.
+       program-id. summation-range.
+       data division.
+       working-storage section.
+       01  ws-end-total    pic 9(9).
+       01  ws-start-total  pic 9(9).
+       linkage section.
+       01  range-start     pic 9(4).
+       01  range-end       pic 9(4).
+       01  result          pic 9(8).
+       01  result-status    pic x(01).
+           88  sr-ok                  value ' '.
+           88  sr-bad-input           value 'E'.
+       procedure division using range-start range-end result
+           result-status.
+         IF range-start > range-end
+             MOVE ZERO TO result
+             SET sr-bad-input TO TRUE
+         ELSE
+             COMPUTE ws-end-total =
+                 range-end * (range-end + 1) / 2
+             COMPUTE ws-start-total =
+                 (range-start - 1) * range-start / 2
+             SUBTRACT ws-start-total FROM ws-end-total GIVING result
+             SET sr-ok TO TRUE
+         END-IF.
+       end program summation-range.
+
+      *> summation trusts PIC 9(4)/PIC 9(8) to never overflow, but
+      *> our high-volume fee runs key wider inputs. This sibling
+      *> computes the triangular number into a field wide enough to
+      *> hold it and flags RESULT-STATUS instead of letting the
+      *> result field quietly truncate.
+       identification division.
+       program-id. summation-checked.
+       data division.
+       working-storage section.
+       01  ws-wide-total   pic 9(18).
+       01  ws-wide-num     pic 9(18).
+       linkage section.
+       01  num             pic 9(8).
+       01  result          pic 9(8).
+       01  result-status    pic x(01).
+           88  sc-ok                   value ' '.
+           88  sc-overflow             value 'E'.
+       procedure division using num result result-status.
+         MOVE num TO ws-wide-num.
+         COMPUTE ws-wide-total =
+             ws-wide-num * (ws-wide-num + 1) / 2.
+         IF ws-wide-total > 99999999
+             MOVE ZERO TO result
+             SET sc-overflow TO TRUE
+         ELSE
+             MOVE ws-wide-total TO result
+             SET sc-ok TO TRUE
+         END-IF.
+       end program summation-checked.
+
+      *> Accrual planning sometimes runs backwards: given a target
+      *> accrued amount, how many periods does it take to reach it?
+      *> Builds the triangular number one period at a time and stops
+      *> as soon as the target is met or passed, same comparison
+      *> style as MINSUB/MAXSUB. RESULT-STATUS flags a target that
+      *> does not land on an exact triangular number.
+       identification division.
+       program-id. summation-inverse.
+       data division.
+       working-storage section.
+       01  ws-candidate     pic 9(4) value zero.
+       01  ws-running-total pic 9(9) value zero.
+       linkage section.
+       01  target-sum       pic 9(8).
+       01  periods          pic 9(4).
+       01  result-status    pic x(01).
+           88  si-ok                   value ' '.
+           88  si-not-found            value 'E'.
+       procedure division using target-sum periods result-status.
+         MOVE ZERO TO ws-candidate ws-running-total.
+         PERFORM SI-STEP-SUB
+             UNTIL ws-running-total >= target-sum
+                OR ws-candidate > 9999.
+         IF ws-running-total = target-sum
+             MOVE ws-candidate TO periods
+             SET si-ok TO TRUE
+         ELSE
+             MOVE ZERO TO periods
+             SET si-not-found TO TRUE
+         END-IF.
+         GOBACK.
+
+       SI-STEP-SUB.
+         ADD 1 TO ws-candidate.
+         ADD ws-candidate TO ws-running-total.
+       end program summation-inverse.
