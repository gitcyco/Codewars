@@ -3,24 +3,41 @@
        identification division.
        program-id. Minimum.
        data division.
-      
+
        WORKING-STORAGE SECTION.
-       01 counter       pic 99 value 1.
-      
+       01 counter       pic 999 value 1.
+       01 ws-audit-program  pic x(20) value 'Minimum'.
+       01 ws-audit-input    pic x(20).
+       01 ws-audit-output   pic x(20).
+
        linkage section.
        01  arr.
-           05 arrLength     pic 9(2).
-           05 xs            pic s9(38) occurs 40 times 
+           05 arrLength     pic 9(3).
+           05 xs            pic s9(38) occurs 200 times
                                        depending on arrLength.
        01  result           pic s9(38) sign leading.
-      
-       procedure division using arr result.
-      
+       01  result-status      pic x(01).
+           88 min-ok                  value ' '.
+           88 min-bad-input           value 'E'.
+
+       procedure division using arr result result-status.
+
           initialize result.
-          MOVE xs (1) to result.
-          PERFORM MINSUB VARYING COUNTER from 1 by 1 UNTIL counter > arrLength.
+          IF arrLength = 0 OR arrLength > 200
+             SET min-bad-input TO TRUE
+          ELSE
+             MOVE xs (1) to result
+             PERFORM MINSUB VARYING COUNTER from 1 by 1
+                UNTIL counter > arrLength
+             SET min-ok TO TRUE
+          END-IF.
+          MOVE SPACES TO ws-audit-input ws-audit-output.
+          MOVE arrLength TO ws-audit-input.
+          MOVE result TO ws-audit-output.
+          CALL 'AUDITLOG' USING ws-audit-program
+             ws-audit-input ws-audit-output.
           goback.
-      
+
        MINSUB.
           IF xs(counter) < result
             MOVE xs(counter) to result
@@ -30,26 +47,298 @@
        identification division.
        program-id. Maximum.
        data division.
-      
+
        WORKING-STORAGE SECTION.
-       01 counter       pic 99 value 1.
-      
+       01 counter       pic 999 value 1.
+       01 ws-audit-program  pic x(20) value 'Maximum'.
+       01 ws-audit-input    pic x(20).
+       01 ws-audit-output   pic x(20).
+
        linkage section.
        01  arr.
-           05 arrLength     pic 9(2).
-           05 xs            pic s9(38) occurs 40 times 
+           05 arrLength     pic 9(3).
+           05 xs            pic s9(38) occurs 200 times
                                        depending on arrLength.
        01  result           pic s9(38) sign leading.
-      
-       procedure division using arr result.
-      
+       01  result-status      pic x(01).
+           88 max-ok                  value ' '.
+           88 max-bad-input           value 'E'.
+
+       procedure division using arr result result-status.
+
           initialize result.
-          MOVE xs (1) to result.
-          PERFORM MAXSUB VARYING COUNTER from 1 by 1 UNTIL counter > arrLength.
+          IF arrLength = 0 OR arrLength > 200
+             SET max-bad-input TO TRUE
+          ELSE
+             MOVE xs (1) to result
+             PERFORM MAXSUB VARYING COUNTER from 1 by 1
+                UNTIL counter > arrLength
+             SET max-ok TO TRUE
+          END-IF.
+          MOVE SPACES TO ws-audit-input ws-audit-output.
+          MOVE arrLength TO ws-audit-input.
+          MOVE result TO ws-audit-output.
+          CALL 'AUDITLOG' USING ws-audit-program
+             ws-audit-input ws-audit-output.
           goback.
-      
+
        MAXSUB.
           IF xs(counter) > result
             MOVE xs(counter) to result
           END-IF.
        end program Maximum.
+
+      * The nightly audit calls Minimum and Maximum back to back on
+      * the same xs array, scanning it twice. Min-Max-Range does the
+      * comparison in one pass and also returns the range and the
+      * average, so the array is only scanned once.
+       identification division.
+       program-id. Min-Max-Range.
+       data division.
+
+       WORKING-STORAGE SECTION.
+       01 counter        pic 999 value 1.
+       01 running-total  pic s9(38) value zero.
+
+       linkage section.
+       01  arr.
+           05 arrLength     pic 9(3).
+           05 xs            pic s9(38) occurs 200 times
+                                       depending on arrLength.
+       01  result.
+           05 result-min       pic s9(38) sign leading.
+           05 result-max       pic s9(38) sign leading.
+           05 result-range     pic s9(38) sign leading.
+           05 result-average   pic s9(36)v99 sign leading.
+       01  result-status       pic x(01).
+           88 range-ok                  value ' '.
+           88 range-bad-input           value 'E'.
+
+       procedure division using arr result result-status.
+
+          initialize result running-total.
+          IF arrLength = 0 OR arrLength > 200
+             SET range-bad-input TO TRUE
+          ELSE
+             MOVE xs (1) to result-min
+             MOVE xs (1) to result-max
+             PERFORM MMR-SUB VARYING COUNTER from 1 by 1
+                 UNTIL counter > arrLength
+             SUBTRACT result-min FROM result-max GIVING result-range
+             COMPUTE result-average ROUNDED = running-total / arrLength
+             SET range-ok TO TRUE
+          END-IF.
+          goback.
+
+       MMR-SUB.
+          IF xs(counter) < result-min
+            MOVE xs(counter) to result-min
+          END-IF.
+          IF xs(counter) > result-max
+            MOVE xs(counter) to result-max
+          END-IF.
+          ADD xs(counter) TO running-total.
+       end program Min-Max-Range.
+
+      * Outlier investigation for auditors: instead of one extreme
+      * value at a time, hand back the ranked top-5 and bottom-5 of
+      * the same xs array so a rerun-and-exclude approach is no
+      * longer needed. Sorts a scratch copy of xs (selection sort,
+      * ascending) and reads the top and bottom five off the ends.
+      * If arrLength is under 5, the unused high-rank slots are left
+      * zero and rank-count-used tells the caller how many are real.
+       identification division.
+       program-id. Top-Bottom-Five.
+       data division.
+
+       WORKING-STORAGE SECTION.
+       01 sort-work.
+           05 sort-value  pic s9(38) occurs 200 times.
+       01 outer-ix        pic 999 value 1.
+       01 inner-ix        pic 999 value 1.
+       01 low-ix          pic 999 value 1.
+       01 temp-value      pic s9(38) value zero.
+       01 rank-limit      pic 99 value 5.
+       01 rank-ix         pic 99 value 1.
+       01 src-ix          pic 999 value 1.
+
+       linkage section.
+       01  arr.
+           05 arrLength     pic 9(3).
+           05 xs            pic s9(38) occurs 200 times
+                                       depending on arrLength.
+       01  rank-result.
+           05 top-five      pic s9(38) sign leading occurs 5 times.
+           05 bottom-five   pic s9(38) sign leading occurs 5 times.
+           05 rank-count-used pic 9(3).
+       01  result-status       pic x(01).
+           88 tbf-ok                  value ' '.
+           88 tbf-bad-input           value 'E'.
+
+       procedure division using arr rank-result result-status.
+
+          initialize rank-result sort-work.
+          MOVE 5 TO rank-limit.
+          IF arrLength > 200
+              SET tbf-bad-input TO TRUE
+              GOBACK
+          END-IF.
+          SET tbf-ok TO TRUE.
+          IF rank-limit > arrLength
+              MOVE arrLength TO rank-limit
+          END-IF.
+          MOVE rank-limit TO rank-count-used.
+          PERFORM TBF-COPY-SUB VARYING SRC-IX FROM 1 BY 1
+              UNTIL SRC-IX > arrLength.
+          PERFORM TBF-SORT-OUTER VARYING OUTER-IX FROM 1 BY 1
+              UNTIL OUTER-IX > arrLength.
+          PERFORM TBF-BOTTOM-SUB VARYING RANK-IX FROM 1 BY 1
+              UNTIL RANK-IX > RANK-LIMIT.
+          PERFORM TBF-TOP-SUB VARYING RANK-IX FROM 1 BY 1
+              UNTIL RANK-IX > RANK-LIMIT.
+          goback.
+
+       TBF-COPY-SUB.
+          MOVE xs(src-ix) TO sort-value(src-ix).
+
+       TBF-SORT-OUTER.
+          MOVE OUTER-IX TO LOW-IX.
+          PERFORM TBF-SORT-INNER VARYING INNER-IX FROM OUTER-IX BY 1
+              UNTIL INNER-IX > arrLength.
+          IF LOW-IX NOT = OUTER-IX
+              MOVE sort-value(OUTER-IX) TO TEMP-VALUE
+              MOVE sort-value(LOW-IX)   TO sort-value(OUTER-IX)
+              MOVE TEMP-VALUE           TO sort-value(LOW-IX)
+          END-IF.
+
+       TBF-SORT-INNER.
+          IF sort-value(INNER-IX) < sort-value(LOW-IX)
+              MOVE INNER-IX TO LOW-IX
+          END-IF.
+
+       TBF-BOTTOM-SUB.
+          MOVE sort-value(RANK-IX) TO bottom-five(RANK-IX).
+
+       TBF-TOP-SUB.
+          COMPUTE SRC-IX = arrLength - RANK-IX + 1.
+          MOVE sort-value(SRC-IX) TO top-five(RANK-IX).
+       end program Top-Bottom-Five.
+
+      * The monthly KPI report has been building its own separate
+      * statistics program to get median/variance/std-dev on top of
+      * what Minimum/Maximum already give it. This does the whole
+      * comparison pass in one program instead: mean and range come
+      * from the same single-pass sweep Min-Max-Range uses, median
+      * reuses Top-Bottom-Five's selection sort on a scratch copy of
+      * xs, and variance/std-dev are a second pass over xs against
+      * the mean once it is known.
+       identification division.
+       program-id. Descriptive-Statistics.
+       data division.
+
+       WORKING-STORAGE SECTION.
+       01 counter          pic 999 value 1.
+       01 running-total    pic s9(38) value zero.
+       01 sq-dev-total     pic s9(36)v99 value zero.
+       01 deviation        pic s9(36)v99 value zero.
+       01 ws-overflow-sw   pic x(01) value 'N'.
+           88 ws-overflow                value 'Y'.
+       01 sort-work.
+           05 sort-value    pic s9(38) occurs 200 times.
+       01 outer-ix          pic 999 value 1.
+       01 inner-ix          pic 999 value 1.
+       01 low-ix            pic 999 value 1.
+       01 temp-value        pic s9(38) value zero.
+       01 src-ix            pic 999 value 1.
+       01 mid-ix            pic 999 value 1.
+
+       linkage section.
+       01  arr.
+           05 arrLength     pic 9(3).
+           05 xs            pic s9(38) occurs 200 times
+                                       depending on arrLength.
+       01  stats-result.
+           05 result-mean       pic s9(36)v99 sign leading.
+           05 result-median     pic s9(36)v99 sign leading.
+           05 result-variance   pic s9(36)v99 sign leading.
+           05 result-stddev     pic s9(36)v99 sign leading.
+       01  result-status       pic x(01).
+           88 stats-ok                  value ' '.
+           88 stats-bad-input           value 'E'.
+
+       procedure division using arr stats-result result-status.
+
+          initialize stats-result running-total sq-dev-total
+              sort-work.
+          MOVE 'N' TO ws-overflow-sw.
+          IF arrLength = 0 OR arrLength > 200
+              SET stats-bad-input TO TRUE
+              GOBACK
+          END-IF.
+          SET stats-ok TO TRUE.
+          PERFORM DS-MEAN-SUB VARYING COUNTER FROM 1 BY 1
+              UNTIL COUNTER > arrLength.
+          COMPUTE result-mean ROUNDED = running-total / arrLength.
+          PERFORM DS-COPY-SUB VARYING SRC-IX FROM 1 BY 1
+              UNTIL SRC-IX > arrLength.
+          PERFORM DS-SORT-OUTER VARYING OUTER-IX FROM 1 BY 1
+              UNTIL OUTER-IX > arrLength.
+          PERFORM DS-MEDIAN-SUB
+              THRU DS-MEDIAN-EXIT.
+          PERFORM DS-VARIANCE-SUB VARYING COUNTER FROM 1 BY 1
+              UNTIL COUNTER > arrLength OR ws-overflow.
+          IF ws-overflow
+              SET stats-bad-input TO TRUE
+          ELSE
+              COMPUTE result-variance ROUNDED = sq-dev-total / arrLength
+              COMPUTE result-stddev ROUNDED = FUNCTION SQRT
+                  (result-variance)
+          END-IF.
+          goback.
+
+       DS-MEAN-SUB.
+          ADD xs(counter) TO running-total.
+
+       DS-COPY-SUB.
+          MOVE xs(src-ix) TO sort-value(src-ix).
+
+       DS-SORT-OUTER.
+          MOVE OUTER-IX TO LOW-IX.
+          PERFORM DS-SORT-INNER VARYING INNER-IX FROM OUTER-IX BY 1
+              UNTIL INNER-IX > arrLength.
+          IF LOW-IX NOT = OUTER-IX
+              MOVE sort-value(OUTER-IX) TO TEMP-VALUE
+              MOVE sort-value(LOW-IX)   TO sort-value(OUTER-IX)
+              MOVE TEMP-VALUE           TO sort-value(LOW-IX)
+          END-IF.
+
+       DS-SORT-INNER.
+          IF sort-value(INNER-IX) < sort-value(LOW-IX)
+              MOVE INNER-IX TO LOW-IX
+          END-IF.
+
+       DS-MEDIAN-SUB.
+          IF FUNCTION MOD(arrLength, 2) = 0
+              COMPUTE MID-IX = arrLength / 2
+              COMPUTE result-median ROUNDED =
+                  (sort-value(MID-IX) + sort-value(MID-IX + 1)) / 2
+          ELSE
+              COMPUTE MID-IX = (arrLength + 1) / 2
+              MOVE sort-value(MID-IX) TO result-median
+          END-IF.
+       DS-MEDIAN-EXIT.
+          EXIT.
+
+       DS-VARIANCE-SUB.
+          COMPUTE deviation = xs(counter) - result-mean
+              ON SIZE ERROR
+                  SET ws-overflow TO TRUE
+          END-COMPUTE.
+          IF NOT ws-overflow
+              COMPUTE sq-dev-total = sq-dev-total +
+                  (deviation * deviation)
+                  ON SIZE ERROR
+                      SET ws-overflow TO TRUE
+              END-COMPUTE
+          END-IF.
+       end program Descriptive-Statistics.
