@@ -0,0 +1,226 @@
+000010* SIGN-NORMALIZATION BATCH PASS FOR MAKE-NEGATIVE
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - MAKE-NEGATIVE IS ONLY ONLY
+000100*                    EVER CALLED ON ONE VALUE AT A TIME. THIS
+000110*                    DRIVER RUNS THAT SAME SIGN LOGIC ACROSS A
+000120*                    WHOLE TRANSACTION EXTRACT, WRITES A
+000130*                    CORRECTED OUTPUT FILE, AND PRODUCES A
+000140*                    CONTROL-TOTAL REPORT SHOWING HOW MANY
+000150*                    RECORDS WERE ALREADY NEGATIVE, HOW MANY WERE
+000160*                    FORCED, AND HOW MANY WERE ZERO.
+000170*     08/09/26  DOB  ROLL THIS RUN'S COUNTS AND TOTALS INTO THE
+000180*                    MONTH-END ACCUMULATOR (COPYBOOKS/MNACCUM.
+000190*                    CPY) SO THE MONTH-END CONTROL-TOTAL REPORT
+000200*                    HAS MORE THAN JUST THE LAST NIGHT'S RUN TO
+000210*                    WORK FROM.
+000220*     08/09/26  DOB  AN ACCUMULATOR DATASET PRESENT BUT EMPTY
+000230*                    LEFT MN-ACCUM-RECORD UNINITIALIZED INSTEAD
+000240*                    OF ZERO. ADDED AN AT END ON THE READ.
+000250*
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. MNBATCH.
+000280 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000290 INSTALLATION. RECONCILIATION AND AUDIT.
+000300 DATE-WRITTEN. 08/09/26.
+000310 DATE-COMPILED.
+000320*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT TXN-EXTRACT-FILE ASSIGN TO TXNIN
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT TXN-CORRECTED-FILE ASSIGN TO TXNOUT
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT MN-CONTROL-RPT-FILE ASSIGN TO MNRPT
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420     SELECT MN-ACCUM-FILE ASSIGN TO MNACCUM
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-ACCUM-STATUS.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  TXN-EXTRACT-FILE
+000490     LABEL RECORDS ARE STANDARD
+000500     RECORDING MODE IS F.
+000510 01  TX-RECORD.
+000520     05  TX-AMOUNT           PIC S9(8)
+000530                             SIGN IS LEADING SEPARATE.
+000540*
+000550 FD  TXN-CORRECTED-FILE
+000560     LABEL RECORDS ARE STANDARD
+000570     RECORDING MODE IS F.
+000580 01  TXO-RECORD.
+000590     05  TXO-AMOUNT          PIC S9(8)
+000600                             SIGN IS LEADING SEPARATE.
+000610*
+000620 FD  MN-CONTROL-RPT-FILE
+000630     LABEL RECORDS ARE STANDARD
+000640     RECORDING MODE IS F.
+000650 01  MN-RPT-LINE             PIC X(80).
+000660*
+000670 FD  MN-ACCUM-FILE
+000680     LABEL RECORDS ARE STANDARD
+000690     RECORDING MODE IS F.
+000700 COPY MNACCUM.
+000710*
+000720 WORKING-STORAGE SECTION.
+000730 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000740     88  WS-EOF-YES                    VALUE 'Y'.
+000750 77  WS-ACCUM-STATUS         PIC X(02) VALUE SPACES.
+000760 77  WS-SIGN-MODE            PIC X(01) VALUE 'N'.
+000770 77  WS-INPUT-AMOUNT         PIC S9(8) VALUE ZERO.
+000780 77  WS-CORRECTED-AMOUNT     PIC S9(8) VALUE ZERO.
+000790 77  WS-MN-RESULT-STATUS     PIC X(01) VALUE SPACE.
+000800 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+000810 77  WS-ALREADY-NEG-COUNT    PIC 9(09) VALUE ZERO COMP.
+000820 77  WS-FORCED-COUNT         PIC 9(09) VALUE ZERO COMP.
+000830 77  WS-ZERO-COUNT           PIC 9(09) VALUE ZERO COMP.
+000840 77  WS-ORIGINAL-TOTAL       PIC S9(11) VALUE ZERO.
+000850 77  WS-CORRECTED-TOTAL      PIC S9(11) VALUE ZERO.
+000860*
+000870 01  WS-RPT-LINE-1.
+000880     05  FILLER              PIC X(20) VALUE
+000890         'RECORDS READ       :'.
+000900     05  WS-RL1-COUNT        PIC Z(08)9.
+000910*
+000920 01  WS-RPT-LINE-2.
+000930     05  FILLER              PIC X(20) VALUE
+000940         'ALREADY NEGATIVE   :'.
+000950     05  WS-RL2-COUNT        PIC Z(08)9.
+000960*
+000970 01  WS-RPT-LINE-3.
+000980     05  FILLER              PIC X(20) VALUE
+000990         'FORCED NEGATIVE    :'.
+001000     05  WS-RL3-COUNT        PIC Z(08)9.
+001010*
+001020 01  WS-RPT-LINE-4.
+001030     05  FILLER              PIC X(20) VALUE
+001040         'ZERO VALUES        :'.
+001050     05  WS-RL4-COUNT        PIC Z(08)9.
+001060*
+001070 01  WS-RPT-LINE-5.
+001080     05  FILLER              PIC X(20) VALUE
+001090         'ORIGINAL TOTAL     :'.
+001100     05  WS-RL5-TOTAL        PIC -(10)9.
+001110*
+001120 01  WS-RPT-LINE-6.
+001130     05  FILLER              PIC X(20) VALUE
+001140         'CORRECTED TOTAL    :'.
+001150     05  WS-RL6-TOTAL        PIC -(10)9.
+001160*
+001170 PROCEDURE DIVISION.
+001180*
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INITIALIZE
+001210         THRU 1000-EXIT.
+001220     PERFORM 2000-PROCESS-RECORD
+001230         THRU 2000-EXIT
+001240         UNTIL WS-EOF-YES.
+001250     PERFORM 3000-TERMINATE
+001260         THRU 3000-EXIT.
+001270     GOBACK.
+001280*
+001290 1000-INITIALIZE.
+001300     OPEN INPUT TXN-EXTRACT-FILE.
+001310     OPEN OUTPUT TXN-CORRECTED-FILE.
+001320     OPEN OUTPUT MN-CONTROL-RPT-FILE.
+001330     PERFORM 1150-LOAD-ACCUM
+001340         THRU 1150-EXIT.
+001350     PERFORM 8100-READ-TXN-EXTRACT
+001360         THRU 8100-EXIT.
+001370 1000-EXIT.
+001380     EXIT.
+001390*
+001400* PICK UP THE RUNNING MONTH-END ACCUMULATOR IF A PRIOR RUN THIS
+001410* MONTH LEFT ONE, OTHERWISE START A FRESH ONE AT ZERO.
+001420 1150-LOAD-ACCUM.
+001430     OPEN INPUT MN-ACCUM-FILE.
+001440     IF WS-ACCUM-STATUS = '00'
+001450         READ MN-ACCUM-FILE
+001460             AT END
+001470                 INITIALIZE MN-ACCUM-RECORD
+001480         END-READ
+001490         CLOSE MN-ACCUM-FILE
+001500     ELSE
+001510         INITIALIZE MN-ACCUM-RECORD
+001520     END-IF.
+001530 1150-EXIT.
+001540     EXIT.
+001550*
+001560 2000-PROCESS-RECORD.
+001570     IF TX-AMOUNT < ZERO
+001580         ADD 1 TO WS-ALREADY-NEG-COUNT
+001590     ELSE
+001600         IF TX-AMOUNT > ZERO
+001610             ADD 1 TO WS-FORCED-COUNT
+001620         ELSE
+001630             ADD 1 TO WS-ZERO-COUNT
+001640         END-IF
+001650     END-IF.
+001660     MOVE TX-AMOUNT TO WS-INPUT-AMOUNT.
+001670     CALL 'MAKE-NEGATIVE' USING WS-INPUT-AMOUNT
+001680         WS-CORRECTED-AMOUNT WS-SIGN-MODE
+001690         WS-MN-RESULT-STATUS.
+001700     ADD TX-AMOUNT TO WS-ORIGINAL-TOTAL.
+001710     ADD WS-CORRECTED-AMOUNT TO WS-CORRECTED-TOTAL.
+001720     MOVE WS-CORRECTED-AMOUNT TO TXO-AMOUNT.
+001730     WRITE TXO-RECORD.
+001740     ADD 1 TO WS-RECORD-COUNT.
+001750     PERFORM 8100-READ-TXN-EXTRACT
+001760         THRU 8100-EXIT.
+001770 2000-EXIT.
+001780     EXIT.
+001790*
+001800 3000-TERMINATE.
+001810     MOVE WS-RECORD-COUNT      TO WS-RL1-COUNT.
+001820     MOVE WS-ALREADY-NEG-COUNT TO WS-RL2-COUNT.
+001830     MOVE WS-FORCED-COUNT      TO WS-RL3-COUNT.
+001840     MOVE WS-ZERO-COUNT        TO WS-RL4-COUNT.
+001850     MOVE WS-ORIGINAL-TOTAL    TO WS-RL5-TOTAL.
+001860     MOVE WS-CORRECTED-TOTAL   TO WS-RL6-TOTAL.
+001870     WRITE MN-RPT-LINE FROM WS-RPT-LINE-1.
+001880     WRITE MN-RPT-LINE FROM WS-RPT-LINE-2.
+001890     WRITE MN-RPT-LINE FROM WS-RPT-LINE-3.
+001900     WRITE MN-RPT-LINE FROM WS-RPT-LINE-4.
+001910     WRITE MN-RPT-LINE FROM WS-RPT-LINE-5.
+001920     WRITE MN-RPT-LINE FROM WS-RPT-LINE-6.
+001930     CLOSE TXN-EXTRACT-FILE.
+001940     CLOSE TXN-CORRECTED-FILE.
+001950     CLOSE MN-CONTROL-RPT-FILE.
+001960     PERFORM 3900-UPDATE-ACCUM
+001970         THRU 3900-EXIT.
+001980 3000-EXIT.
+001990     EXIT.
+002000*
+002010* ROLL THIS RUN'S COUNTS AND TOTALS INTO THE MONTH-END
+002020* ACCUMULATOR AND REWRITE IT SO THE NEXT NIGHTLY RUN (OR THE
+002030* MONTH-END REPORT) PICKS UP AN UP-TO-DATE PICTURE.
+002040 3900-UPDATE-ACCUM.
+002050     ADD 1                     TO MNA-RUN-COUNT.
+002060     ADD WS-RECORD-COUNT       TO MNA-RECORD-COUNT.
+002070     ADD WS-ALREADY-NEG-COUNT  TO MNA-ALREADY-NEG-COUNT.
+002080     ADD WS-FORCED-COUNT       TO MNA-FORCED-COUNT.
+002090     ADD WS-ZERO-COUNT         TO MNA-ZERO-COUNT.
+002100     ADD WS-ORIGINAL-TOTAL     TO MNA-ORIGINAL-TOTAL.
+002110     ADD WS-CORRECTED-TOTAL    TO MNA-CORRECTED-TOTAL.
+002120     OPEN OUTPUT MN-ACCUM-FILE.
+002130     WRITE MN-ACCUM-RECORD.
+002140     CLOSE MN-ACCUM-FILE.
+002150 3900-EXIT.
+002160     EXIT.
+002170*
+002180 8100-READ-TXN-EXTRACT.
+002190     READ TXN-EXTRACT-FILE
+002200         AT END
+002210             SET WS-EOF-YES TO TRUE
+002220     END-READ.
+002230 8100-EXIT.
+002240     EXIT.
+002250*
+002260 END PROGRAM MNBATCH.
