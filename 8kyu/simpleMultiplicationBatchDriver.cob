@@ -0,0 +1,154 @@
+000010* NIGHTLY BATCH WRAPPER FOR SIMPLE-MULTIPLICATION
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - SIMPLE-MULTIPLICATION IS
+000100*                    CALLED ONE RECORD AT A TIME TODAY. THIS
+000110*                    DRIVER READS THE FULL DAY'S TRANSACTION
+000120*                    FILE, APPLIES THE EVEN/ODD MULTIPLIER TO
+000130*                    EVERY RECORD, ACCUMULATES SUMMARY TOTALS,
+000140*                    AND PRODUCES A REJECT LISTING FOR ANY N
+000150*                    VALUES THAT FALL OUTSIDE WHAT PIC 9(7) CAN
+000160*                    HOLD.
+000170*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. SMBATCH.
+000200 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000210 INSTALLATION. RECONCILIATION AND AUDIT.
+000220 DATE-WRITTEN. 08/09/26.
+000230 DATE-COMPILED.
+000240*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT SM-TXN-FILE ASSIGN TO SMTXN
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT SM-REJECT-FILE ASSIGN TO SMREJ
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT SM-CONTROL-RPT-FILE ASSIGN TO SMRPT
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  SM-TXN-FILE
+000380     LABEL RECORDS ARE STANDARD
+000390     RECORDING MODE IS F.
+000400 01  TX-RECORD.
+000410     05  TX-N                PIC 9(09).
+000420*
+000430 FD  SM-REJECT-FILE
+000440     LABEL RECORDS ARE STANDARD
+000450     RECORDING MODE IS F.
+000460 01  SM-REJECT-LINE          PIC X(80).
+000470*
+000480 FD  SM-CONTROL-RPT-FILE
+000490     LABEL RECORDS ARE STANDARD
+000500     RECORDING MODE IS F.
+000510 01  SM-RPT-LINE             PIC X(80).
+000520*
+000530 WORKING-STORAGE SECTION.
+000540 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000550     88  WS-EOF-YES                    VALUE 'Y'.
+000560 77  WS-MAX-N                PIC 9(09) VALUE 9999999.
+000570 77  WS-CALL-N               PIC 9(07) VALUE ZERO.
+000580 77  WS-CALL-RESULT          PIC 9(08) VALUE ZERO.
+000590 77  WS-CALL-RESULT-STATUS   PIC X(01) VALUE SPACE.
+000600 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+000610 77  WS-ACCEPT-COUNT         PIC 9(09) VALUE ZERO COMP.
+000620 77  WS-REJECT-COUNT         PIC 9(09) VALUE ZERO COMP.
+000630 77  WS-RESULT-TOTAL         PIC 9(13) VALUE ZERO.
+000640*
+000650 01  WS-REJECT-DETAIL.
+000660     05  FILLER              PIC X(18) VALUE
+000670         'REJECTED N VALUE :'.
+000680     05  WS-RD-N             PIC Z(08)9.
+000690     05  FILLER              PIC X(20) VALUE
+000700         ' EXCEEDS PIC 9(7)'.
+000710*
+000720 01  WS-RPT-LINE-1.
+000730     05  FILLER              PIC X(20) VALUE
+000740         'RECORDS READ       :'.
+000750     05  WS-RL1-COUNT        PIC Z(08)9.
+000760*
+000770 01  WS-RPT-LINE-2.
+000780     05  FILLER              PIC X(20) VALUE
+000790         'ACCEPTED           :'.
+000800     05  WS-RL2-COUNT        PIC Z(08)9.
+000810*
+000820 01  WS-RPT-LINE-3.
+000830     05  FILLER              PIC X(20) VALUE
+000840         'REJECTED           :'.
+000850     05  WS-RL3-COUNT        PIC Z(08)9.
+000860*
+000870 01  WS-RPT-LINE-4.
+000880     05  FILLER              PIC X(20) VALUE
+000890         'RESULT TOTAL       :'.
+000900     05  WS-RL4-TOTAL        PIC Z(12)9.
+000910*
+000920 PROCEDURE DIVISION.
+000930*
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE
+000960         THRU 1000-EXIT.
+000970     PERFORM 2000-PROCESS-RECORD
+000980         THRU 2000-EXIT
+000990         UNTIL WS-EOF-YES.
+001000     PERFORM 3000-TERMINATE
+001010         THRU 3000-EXIT.
+001020     GOBACK.
+001030*
+001040 1000-INITIALIZE.
+001050     OPEN INPUT SM-TXN-FILE.
+001060     OPEN OUTPUT SM-REJECT-FILE.
+001070     OPEN OUTPUT SM-CONTROL-RPT-FILE.
+001080     PERFORM 8100-READ-SM-TXN
+001090         THRU 8100-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120*
+001130 2000-PROCESS-RECORD.
+001140     IF TX-N > WS-MAX-N
+001150         ADD 1 TO WS-REJECT-COUNT
+001160         MOVE TX-N TO WS-RD-N
+001170         WRITE SM-REJECT-LINE FROM WS-REJECT-DETAIL
+001180     ELSE
+001190         MOVE TX-N TO WS-CALL-N
+001200         CALL 'SIMPLE-MULTIPLICATION' USING WS-CALL-N
+001210             WS-CALL-RESULT WS-CALL-RESULT-STATUS
+001220         ADD WS-CALL-RESULT TO WS-RESULT-TOTAL
+001230         ADD 1 TO WS-ACCEPT-COUNT
+001240     END-IF.
+001250     ADD 1 TO WS-RECORD-COUNT.
+001260     PERFORM 8100-READ-SM-TXN
+001270         THRU 8100-EXIT.
+001280 2000-EXIT.
+001290     EXIT.
+001300*
+001310 3000-TERMINATE.
+001320     MOVE WS-RECORD-COUNT TO WS-RL1-COUNT.
+001330     MOVE WS-ACCEPT-COUNT TO WS-RL2-COUNT.
+001340     MOVE WS-REJECT-COUNT TO WS-RL3-COUNT.
+001350     MOVE WS-RESULT-TOTAL TO WS-RL4-TOTAL.
+001360     WRITE SM-RPT-LINE FROM WS-RPT-LINE-1.
+001370     WRITE SM-RPT-LINE FROM WS-RPT-LINE-2.
+001380     WRITE SM-RPT-LINE FROM WS-RPT-LINE-3.
+001390     WRITE SM-RPT-LINE FROM WS-RPT-LINE-4.
+001400     CLOSE SM-TXN-FILE.
+001410     CLOSE SM-REJECT-FILE.
+001420     CLOSE SM-CONTROL-RPT-FILE.
+001430 3000-EXIT.
+001440     EXIT.
+001450*
+001460 8100-READ-SM-TXN.
+001470     READ SM-TXN-FILE
+001480         AT END
+001490             SET WS-EOF-YES TO TRUE
+001500     END-READ.
+001510 8100-EXIT.
+001520     EXIT.
+001530*
+001540 END PROGRAM SMBATCH.
