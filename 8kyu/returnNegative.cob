@@ -12,17 +12,63 @@
       *The number can be negative already, in which case no change is required.
       *Zero (0) is not checked for any specific sign. Negative zeros make no mathematical sense.
       *
-      *Answer 
+      *Answer
+      *
+      *Billing callers need more than "always force negative" - some
+      *want the absolute value and some want the existing sign
+      *toggled. SIGN-MODE picks which of the three the caller wants
+      *instead of maintaining three near-duplicate routines.
+      *  'N' - force negative (original MAKE-NEGATIVE behavior)
+      *  'P' - force positive (absolute value)
+      *  'T' - toggle the existing sign
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAKE-NEGATIVE.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-PROGRAM  PIC X(20) VALUE 'MAKE-NEGATIVE'.
+       01 WS-AUDIT-INPUT    PIC X(20).
+       01 WS-AUDIT-OUTPUT   PIC X(20).
        LINKAGE SECTION.
        01 N           PIC S9(8).
        01 RESULT      PIC S9(8).
-       PROCEDURE DIVISION USING N RESULT.
-       IF N < 0
-           MOVE N to RESULT
-       ELSE
-           SUBTRACT N from ZERO giving RESULT
-       END-IF.
+       01 SIGN-MODE   PIC X(01).
+          88 MN-FORCE-NEGATIVE      VALUE 'N'.
+          88 MN-FORCE-POSITIVE      VALUE 'P'.
+          88 MN-TOGGLE-SIGN         VALUE 'T'.
+       01 RESULT-STATUS  PIC X(01).
+          88 MN-OK                  VALUE ' '.
+          88 MN-BAD-INPUT           VALUE 'E'.
+       PROCEDURE DIVISION USING N RESULT SIGN-MODE RESULT-STATUS.
+       EVALUATE TRUE
+           WHEN MN-FORCE-POSITIVE
+               IF N < 0
+                   SUBTRACT N FROM ZERO GIVING RESULT
+               ELSE
+                   MOVE N TO RESULT
+               END-IF
+               SET MN-OK TO TRUE
+           WHEN MN-TOGGLE-SIGN
+               SUBTRACT N FROM ZERO GIVING RESULT
+               SET MN-OK TO TRUE
+           WHEN MN-FORCE-NEGATIVE
+               IF N < 0
+                   MOVE N to RESULT
+               ELSE
+                   SUBTRACT N from ZERO giving RESULT
+               END-IF
+               SET MN-OK TO TRUE
+           WHEN OTHER
+               IF N < 0
+                   MOVE N to RESULT
+               ELSE
+                   SUBTRACT N from ZERO giving RESULT
+               END-IF
+               SET MN-BAD-INPUT TO TRUE
+       END-EVALUATE.
+       MOVE SPACES TO WS-AUDIT-INPUT WS-AUDIT-OUTPUT.
+       MOVE N TO WS-AUDIT-INPUT.
+       MOVE RESULT TO WS-AUDIT-OUTPUT.
+       CALL 'AUDITLOG' USING WS-AUDIT-PROGRAM
+           WS-AUDIT-INPUT WS-AUDIT-OUTPUT.
+       GOBACK.
        END PROGRAM MAKE-NEGATIVE.
