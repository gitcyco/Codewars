@@ -1,15 +1,14 @@
-// 8 kyu Convert a Number to a String!
-//
-// We need a function that can transform a number into a string.
-// 
-// What ways of achieving this do you know?
-// Examples:
-// 
-// 123 --> "123"
-// 999 --> "999"
-//
-// Answer:
-123456*
+      * 8 kyu Convert a Number to a String!
+      *
+      * We need a function that can transform a number into a string.
+      *
+      * What ways of achieving this do you know?
+      * Examples:
+      *
+      * 123 --> "123"
+      * 999 --> "999"
+      *
+      * Answer:
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 'number-to-string'.
        DATA DIVISION.
@@ -20,7 +19,77 @@
                                 RESULT.
       
         MOVE INPUT-VAR to RESULT.
-      
+
+           GOBACK
+            .
+       END PROGRAM 'number-to-string'.
+
+      * Reverse direction of 'number-to-string': operators key text
+      * that is supposed to be numeric, and we need to reject bad
+      * entries instead of letting them move through as garbage.
+      * RESULT-STATUS follows the same convention as HANOI's
+      * RESULT-STATUS: ' ' = converted OK, 'E' = INPUT-VAR was not
+      * a valid unsigned number.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'string-to-number'.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 INPUT-VAR      PIC X(06).
+       01 RESULT         PIC 9(06).
+       01 RESULT-STATUS  PIC X(01).
+          88 STN-OK                 VALUE ' '.
+          88 STN-INVALID            VALUE 'E'.
+       PROCEDURE DIVISION USING INPUT-VAR
+                                RESULT
+                                RESULT-STATUS.
+
+           IF INPUT-VAR IS NUMERIC
+               MOVE INPUT-VAR TO RESULT
+               SET STN-OK TO TRUE
+           ELSE
+               MOVE ZERO TO RESULT
+               SET STN-INVALID TO TRUE
+           END-IF.
+
+           GOBACK
+            .
+       END PROGRAM 'string-to-number'.
+
+      * Printed-statement formatting for 'number-to-string': inserts
+      * commas, suppresses leading zeros, and prefixes a currency
+      * symbol, so downstream report programs do not each reinvent
+      * this edit picture.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'number-to-string-edited'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EDITED-AMOUNT PIC $ZZZ,ZZ9.
+       LINKAGE SECTION.
+       01 INPUT-VAR    PIC 9(06).
+       01 RESULT       PIC X(10).
+       PROCEDURE DIVISION USING INPUT-VAR
+                                RESULT.
+
+           MOVE INPUT-VAR TO WS-EDITED-AMOUNT.
+           MOVE WS-EDITED-AMOUNT TO RESULT.
+
+           GOBACK
+            .
+       END PROGRAM 'number-to-string-edited'.
+
+      * Some account balances already exceed PIC 9(06), so this wider
+      * sibling converts large balances without truncating them.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'balance-to-string'.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 INPUT-VAR    PIC 9(15).
+       01 RESULT       PIC X(15).
+       PROCEDURE DIVISION USING INPUT-VAR
+                                RESULT.
+
+        MOVE INPUT-VAR to RESULT.
+
            GOBACK
             .
-      
\ No newline at end of file
+       END PROGRAM 'balance-to-string'.
