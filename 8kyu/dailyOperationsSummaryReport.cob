@@ -0,0 +1,189 @@
+000010* DAILY OPERATIONS SUMMARY REPORT
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - OPERATIONS HAS BEEN
+000100*                    EYEBALLING RAW DATASET OUTPUT TO SEE THE
+000110*                    DAY'S TOTALS. THIS DRIVES 'number-to-string'
+000120*                    AND 'summation' TOGETHER OVER THE DAY'S
+000130*                    TRANSACTION EXTRACT SO EACH DETAIL LINE
+000140*                    SHOWS A FORMATTED TRANSACTION NUMBER
+000150*                    ALONGSIDE ITS COMPUTED SUMMATION VALUE,
+000160*                    WITH A RUN-DATE HEADER AND A DAY GRAND
+000170*                    TOTAL, INSTEAD OF READING UNFORMATTED
+000180*                    NUMERIC FIELDS OFF THE DATASET DIRECTLY.
+000190*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. DAYOPSUM.
+000220 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000230 INSTALLATION. RECONCILIATION AND AUDIT.
+000240 DATE-WRITTEN. 08/09/26.
+000250 DATE-COMPILED.
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT DAY-TXN-FILE ASSIGN TO DAYTXN
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT DAYOPS-RPT-FILE ASSIGN TO DAYRPT
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  DAY-TXN-FILE
+000380     LABEL RECORDS ARE STANDARD
+000390     RECORDING MODE IS F.
+000400 01  DT-RECORD.
+000410     05  DT-NUM              PIC 9(04).
+000420*
+000430 FD  DAYOPS-RPT-FILE
+000440     LABEL RECORDS ARE STANDARD
+000450     RECORDING MODE IS F.
+000460 01  DAYOPS-RPT-LINE         PIC X(80).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000500     88  WS-EOF-YES                    VALUE 'Y'.
+000510 77  WS-NTS-INPUT            PIC 9(06) VALUE ZERO.
+000520 77  WS-NTS-RESULT           PIC X(06) VALUE SPACES.
+000530 77  WS-SUM-NUM              PIC 9(04) VALUE ZERO.
+000540 77  WS-SUM-RESULT           PIC 9(08) VALUE ZERO.
+000550 77  WS-SUM-STATUS           PIC X(01) VALUE SPACE.
+000560 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+000570 77  WS-ACCEPT-COUNT         PIC 9(09) VALUE ZERO COMP.
+000580 77  WS-REJECT-COUNT         PIC 9(09) VALUE ZERO COMP.
+000590 77  WS-DAY-TOTAL            PIC 9(13) VALUE ZERO.
+000600*
+000610 01  WS-CURRENT-DATE.
+000620     05  WS-CD-YYYY          PIC 9(04).
+000630     05  WS-CD-MM            PIC 9(02).
+000640     05  WS-CD-DD            PIC 9(02).
+000650*
+000660 01  WS-HEADING-1.
+000670     05  FILLER              PIC X(28)
+000680         VALUE 'DAILY OPERATIONS SUMMARY RPT'.
+000690     05  FILLER              PIC X(05) VALUE SPACES.
+000700     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+000710     05  WS-H1-MM            PIC 99.
+000720     05  FILLER              PIC X(01) VALUE '/'.
+000730     05  WS-H1-DD            PIC 99.
+000740     05  FILLER              PIC X(01) VALUE '/'.
+000750     05  WS-H1-YYYY          PIC 9999.
+000760*
+000770 01  WS-HEADING-2.
+000780     05  FILLER              PIC X(12) VALUE 'TXN NUMBER'.
+000790     05  FILLER              PIC X(04) VALUE SPACES.
+000800     05  FILLER              PIC X(20) VALUE 'SUMMATION VALUE'.
+000810     05  FILLER              PIC X(04) VALUE SPACES.
+000820     05  FILLER              PIC X(20) VALUE 'REMARKS'.
+000830*
+000840 01  WS-DETAIL-LINE.
+000850     05  WS-DL-NUM           PIC X(06).
+000860     05  FILLER              PIC X(10) VALUE SPACES.
+000870     05  WS-DL-RESULT        PIC Z(07)9.
+000880     05  FILLER              PIC X(09) VALUE SPACES.
+000890     05  WS-DL-REMARKS       PIC X(20).
+000900*
+000910 01  WS-SUMMARY-LINE-1.
+000920     05  FILLER              PIC X(20) VALUE
+000930         'TRANSACTIONS READ  :'.
+000940     05  WS-SL1-COUNT        PIC Z(08)9.
+000950*
+000960 01  WS-SUMMARY-LINE-2.
+000970     05  FILLER              PIC X(20) VALUE
+000980         'ACCEPTED           :'.
+000990     05  WS-SL2-COUNT        PIC Z(08)9.
+001000*
+001010 01  WS-SUMMARY-LINE-3.
+001020     05  FILLER              PIC X(20) VALUE
+001030         'REJECTED           :'.
+001040     05  WS-SL3-COUNT        PIC Z(08)9.
+001050*
+001060 01  WS-SUMMARY-LINE-4.
+001070     05  FILLER              PIC X(20) VALUE
+001080         'DAY GRAND TOTAL    :'.
+001090     05  WS-SL4-TOTAL        PIC Z(12)9.
+001100*
+001110 PROCEDURE DIVISION.
+001120*
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE
+001150         THRU 1000-EXIT.
+001160     PERFORM 2000-PROCESS-RECORD
+001170         THRU 2000-EXIT
+001180         UNTIL WS-EOF-YES.
+001190     PERFORM 3000-TERMINATE
+001200         THRU 3000-EXIT.
+001210     GOBACK.
+001220*
+001230 1000-INITIALIZE.
+001240     OPEN INPUT DAY-TXN-FILE.
+001250     OPEN OUTPUT DAYOPS-RPT-FILE.
+001260     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+001270     MOVE WS-CD-MM   TO WS-H1-MM.
+001280     MOVE WS-CD-DD   TO WS-H1-DD.
+001290     MOVE WS-CD-YYYY TO WS-H1-YYYY.
+001300     WRITE DAYOPS-RPT-LINE FROM WS-HEADING-1.
+001310     MOVE SPACES TO DAYOPS-RPT-LINE.
+001320     WRITE DAYOPS-RPT-LINE.
+001330     WRITE DAYOPS-RPT-LINE FROM WS-HEADING-2.
+001340     PERFORM 8100-READ-DAY-TXN
+001350         THRU 8100-EXIT.
+001360 1000-EXIT.
+001370     EXIT.
+001380*
+001390* ONE DETAIL LINE PER TRANSACTION, COMBINING 'number-to-string'
+001400* FORMATTING OF THE TRANSACTION NUMBER WITH 'summation''S
+001410* COMPUTED VALUE FOR THAT NUMBER.
+001420 2000-PROCESS-RECORD.
+001430     MOVE DT-NUM TO WS-NTS-INPUT.
+001440     CALL 'number-to-string' USING WS-NTS-INPUT WS-NTS-RESULT.
+001450     MOVE DT-NUM TO WS-SUM-NUM.
+001460     CALL 'summation' USING WS-SUM-NUM WS-SUM-RESULT
+001470         WS-SUM-STATUS.
+001480     MOVE WS-NTS-RESULT TO WS-DL-NUM.
+001490     MOVE WS-SUM-RESULT TO WS-DL-RESULT.
+001500     IF WS-SUM-STATUS = SPACE
+001510         MOVE SPACES TO WS-DL-REMARKS
+001520         ADD WS-SUM-RESULT TO WS-DAY-TOTAL
+001530         ADD 1 TO WS-ACCEPT-COUNT
+001540     ELSE
+001550         MOVE '*** REJECTED ***' TO WS-DL-REMARKS
+001560         ADD 1 TO WS-REJECT-COUNT
+001570     END-IF.
+001580     WRITE DAYOPS-RPT-LINE FROM WS-DETAIL-LINE.
+001590     ADD 1 TO WS-RECORD-COUNT.
+001600     PERFORM 8100-READ-DAY-TXN
+001610         THRU 8100-EXIT.
+001620 2000-EXIT.
+001630     EXIT.
+001640*
+001650 3000-TERMINATE.
+001660     MOVE SPACES TO DAYOPS-RPT-LINE.
+001670     WRITE DAYOPS-RPT-LINE.
+001680     MOVE WS-RECORD-COUNT   TO WS-SL1-COUNT.
+001690     MOVE WS-ACCEPT-COUNT   TO WS-SL2-COUNT.
+001700     MOVE WS-REJECT-COUNT   TO WS-SL3-COUNT.
+001710     MOVE WS-DAY-TOTAL      TO WS-SL4-TOTAL.
+001720     WRITE DAYOPS-RPT-LINE FROM WS-SUMMARY-LINE-1.
+001730     WRITE DAYOPS-RPT-LINE FROM WS-SUMMARY-LINE-2.
+001740     WRITE DAYOPS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+001750     WRITE DAYOPS-RPT-LINE FROM WS-SUMMARY-LINE-4.
+001760     CLOSE DAY-TXN-FILE.
+001770     CLOSE DAYOPS-RPT-FILE.
+001780 3000-EXIT.
+001790     EXIT.
+001800*
+001810 8100-READ-DAY-TXN.
+001820     READ DAY-TXN-FILE
+001830         AT END
+001840             SET WS-EOF-YES TO TRUE
+001850     END-READ.
+001860 8100-EXIT.
+001870     EXIT.
+001880*
+001890 END PROGRAM DAYOPSUM.
