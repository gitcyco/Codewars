@@ -0,0 +1,275 @@
+000010* MASTER DRIVER CHAINING THE CALCULATION LIBRARY, WITH
+000020* CHECKPOINT/RESTART
+000030*
+000040* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000050* INSTALLATION. RECONCILIATION AND AUDIT.
+000060* DATE-WRITTEN. 08/09/26.
+000070* DATE-COMPILED.
+000080*
+000090* MODIFICATION HISTORY
+000100*     08/09/26  DOB  ORIGINAL VERSION - A LARGE NIGHTLY EXTRACT
+000110*                    CAN CARRY THOUSANDS OF MIXED HANOI/
+000120*                    SUMMATION/MAKE-NEGATIVE/SIMPLE-
+000130*                    MULTIPLICATION REQUESTS. THIS DRIVER
+000140*                    ROUTES EACH RECORD THROUGH CALCDISP AND
+000150*                    DROPS A CHECKPOINT RECORD EVERY
+000160*                    CM-CHECKPOINT-INTERVAL RECORDS SO AN
+000170*                    ABEND PARTWAY THROUGH RESTARTS FROM THE
+000180*                    LAST CHECKPOINT INSTEAD OF FROM RECORD
+000190*                    ONE. MINIMUM/MAXIMUM ARE ARRAY-DRIVEN AND
+000200*                    ALREADY HAVE THEIR OWN FULL-FILE DRIVER
+000210*                    (MMFILEDR) FROM AN EARLIER REQUEST, SO
+000220*                    THIS EXTRACT FORMAT CARRIES ONLY THE
+000230*                    SCALAR FUNCTIONS - HANI, SUMV, MKNG, AND
+000240*                    SMUL - ONE REQUEST PER RECORD, WHICH IS
+000250*                    ALSO WHAT MAKES A PER-RECORD CHECKPOINT
+000260*                    MEANINGFUL. A VARIABLE-LENGTH ARRAY
+000270*                    REQUEST CANNOT BE CHECKPOINTED MID-ARRAY
+000280*                    ON A FLAT SEQUENTIAL EXTRACT.
+000290*     08/09/26  DOB  WIDENED THE UNUSED MIN/MAX ARRAY STAGING
+000300*                    FIELDS TO MATCH CALCDISP'S RAISED 200-
+000310*                    ELEMENT LINKAGE PICTURE.
+000320*     08/09/26  DOB  STOPPED STAGING CALCM-INPUT-2 INTO CALCDISP -
+000330*                    CALCDISP DROPPED ITS SECOND-OPERAND
+000340*                    PARAMETER SINCE NONE OF THE SCALAR FUNCTIONS
+000350*                    IT ROUTES TAKE ONE. CALCM-INPUT-2 REMAINS ON
+000360*                    THE EXTRACT RECORD AS A RESERVED FIELD.
+000370*     08/09/26  DOB  A RESTART REOPENED CALCM-RESULT-FILE OUTPUT,
+000380*                    TRUNCATING THE RESULTS ALREADY WRITTEN
+000390*                    THROUGH THE LAST CHECKPOINT, AND NEVER
+000400*                    RESTORED THE ACCEPT/REJECT COUNTS, SO THE
+000410*                    FINAL CONTROL REPORT DID NOT FOOT. THE
+000420*                    CHECKPOINT NOW CARRIES ACCEPT/REJECT ALONG
+000430*                    WITH THE RECORD COUNT, AND A RESTART OPENS
+000440*                    CALCM-RESULT-FILE EXTEND INSTEAD OF OUTPUT.
+000450*
+000460 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID. CALCMSTR.
+000480 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000490 INSTALLATION. RECONCILIATION AND AUDIT.
+000500 DATE-WRITTEN. 08/09/26.
+000510 DATE-COMPILED.
+000520*
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT CALCM-EXTRACT-FILE ASSIGN TO CALCMIN
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+000580     SELECT CALCM-RESULT-FILE ASSIGN TO CALCMOUT
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+000600     SELECT CALCM-CONTROL-RPT-FILE ASSIGN TO CALCMRPT
+000610         ORGANIZATION IS LINE SEQUENTIAL.
+000620     SELECT CALCM-CKPT-FILE ASSIGN TO CALCMCKP
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-CKPT-STATUS.
+000650*
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  CALCM-EXTRACT-FILE
+000690     LABEL RECORDS ARE STANDARD
+000700     RECORDING MODE IS F.
+000710 01  CALCM-EXTRACT-RECORD.
+000720     05  CALCM-FUNCTION-CODE PIC X(04).
+000730     05  CALCM-INPUT-1       PIC S9(18)
+000740                             SIGN IS LEADING SEPARATE.
+000750     05  CALCM-INPUT-2       PIC S9(18)
+000760                             SIGN IS LEADING SEPARATE.
+000770     05  CALCM-SIGN-MODE     PIC X(01).
+000780*
+000790 FD  CALCM-RESULT-FILE
+000800     LABEL RECORDS ARE STANDARD
+000810     RECORDING MODE IS F.
+000820 01  CALCM-RESULT-RECORD.
+000830     05  CALCMO-FUNCTION-CODE PIC X(04).
+000840     05  CALCMO-RESULT        PIC S9(38)
+000850                              SIGN IS LEADING SEPARATE.
+000860     05  CALCMO-STATUS        PIC X(01).
+000870*
+000880 FD  CALCM-CONTROL-RPT-FILE
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORDING MODE IS F.
+000910 01  CALCM-RPT-LINE          PIC X(80).
+000920*
+000930 FD  CALCM-CKPT-FILE
+000940     LABEL RECORDS ARE STANDARD
+000950     RECORDING MODE IS F.
+000960 01  CALCM-CKPT-RECORD.
+000970     05  CKPT-RECORD-COUNT   PIC 9(09).
+000980     05  CKPT-ACCEPT-COUNT   PIC 9(09).
+000990     05  CKPT-REJECT-COUNT   PIC 9(09).
+001000*
+001010 WORKING-STORAGE SECTION.
+001020 77  WS-EOF-SW               PIC X(01) VALUE 'N'.
+001030     88  WS-EOF-YES                    VALUE 'Y'.
+001040 77  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+001050 77  CM-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 50.
+001060 77  WS-RESTART-COUNT        PIC 9(09) VALUE ZERO.
+001070 77  WS-SKIP-IX              PIC 9(09) VALUE ZERO.
+001080 77  WS-RECORD-COUNT         PIC 9(09) VALUE ZERO COMP.
+001090 77  WS-ACCEPT-COUNT         PIC 9(09) VALUE ZERO COMP.
+001100 77  WS-REJECT-COUNT         PIC 9(09) VALUE ZERO COMP.
+001110*
+001120* STAGING FIELDS FOR CALLING CALCDISP - SEE batch/calcDispatcher
+001130* .cob FOR THE LINKAGE PICTURE EACH OF THESE MUST MATCH.
+001140 01  WS-DISP-FUNCTION-CODE   PIC X(04).
+001150 01  WS-DISP-RETURN-CODE     PIC X(01).
+001160     88  WS-DISP-OK                    VALUE ' '.
+001170 01  WS-DISP-INPUT-1         PIC S9(18).
+001180 01  WS-DISP-SIGN-MODE       PIC X(01).
+001190 01  WS-DISP-ARR-LENGTH      PIC 9(03) VALUE ZERO.
+001200 01  WS-DISP-ARR-VALUE       PIC S9(38) OCCURS 200 TIMES
+001210                                 DEPENDING ON WS-DISP-ARR-LENGTH.
+001220 01  WS-DISP-RESULT          PIC S9(38) SIGN LEADING.
+001230*
+001240 01  WS-RPT-LINE-1.
+001250     05  FILLER              PIC X(20) VALUE
+001260         'RECORDS READ       :'.
+001270     05  WS-RL1-COUNT        PIC Z(08)9.
+001280*
+001290 01  WS-RPT-LINE-2.
+001300     05  FILLER              PIC X(20) VALUE
+001310         'ACCEPTED           :'.
+001320     05  WS-RL2-COUNT        PIC Z(08)9.
+001330*
+001340 01  WS-RPT-LINE-3.
+001350     05  FILLER              PIC X(20) VALUE
+001360         'REJECTED           :'.
+001370     05  WS-RL3-COUNT        PIC Z(08)9.
+001380*
+001390 01  WS-RPT-LINE-4.
+001400     05  FILLER              PIC X(21) VALUE
+001410         'RESTARTED AT RECORD :'.
+001420     05  WS-RL4-RESTART      PIC Z(08)9.
+001430*
+001440 PROCEDURE DIVISION.
+001450*
+001460 0000-MAINLINE.
+001470     PERFORM 1000-INITIALIZE
+001480         THRU 1000-EXIT.
+001490     PERFORM 2000-PROCESS-RECORD
+001500         THRU 2000-EXIT
+001510         UNTIL WS-EOF-YES.
+001520     PERFORM 3000-TERMINATE
+001530         THRU 3000-EXIT.
+001540     GOBACK.
+001550*
+001560 1000-INITIALIZE.
+001570     OPEN INPUT CALCM-EXTRACT-FILE.
+001580     PERFORM 1100-CHECK-RESTART
+001590         THRU 1100-EXIT.
+001600     IF WS-RESTART-COUNT > ZERO
+001610         OPEN EXTEND CALCM-RESULT-FILE
+001620     ELSE
+001630         OPEN OUTPUT CALCM-RESULT-FILE
+001640     END-IF.
+001650     OPEN OUTPUT CALCM-CONTROL-RPT-FILE.
+001660     IF NOT WS-EOF-YES
+001670         PERFORM 8100-READ-EXTRACT
+001680             THRU 8100-EXIT
+001690     END-IF.
+001700 1000-EXIT.
+001710     EXIT.
+001720*
+001730* IF A CHECKPOINT FILE FROM A PRIOR RUN IS PRESENT AND NON-
+001740* ZERO, THE PRECEDING RUN ABENDED PARTWAY THROUGH. RE-READ AND
+001750* DISCARD THAT MANY EXTRACT RECORDS SO PROCESSING PICKS UP
+001760* RIGHT AFTER THE LAST ONE THAT WAS SUCCESSFULLY HANDLED,
+001770* INSTEAD OF REPROCESSING THE WHOLE FILE FROM THE TOP.
+001780 1100-CHECK-RESTART.
+001790     OPEN INPUT CALCM-CKPT-FILE.
+001800     IF WS-CKPT-STATUS = '00'
+001810         READ CALCM-CKPT-FILE
+001820         CLOSE CALCM-CKPT-FILE
+001830         MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+001840         MOVE CKPT-ACCEPT-COUNT TO WS-ACCEPT-COUNT
+001850         MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+001860     ELSE
+001870         MOVE ZERO TO WS-RESTART-COUNT
+001880     END-IF.
+001890     MOVE WS-RESTART-COUNT TO WS-RL4-RESTART.
+001900     IF WS-RESTART-COUNT > ZERO
+001910         PERFORM 1110-SKIP-RECORD
+001920             VARYING WS-SKIP-IX FROM 1 BY 1
+001930             UNTIL WS-SKIP-IX > WS-RESTART-COUNT
+001940                OR WS-EOF-YES
+001950         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+001960     END-IF.
+001970 1100-EXIT.
+001980     EXIT.
+001990*
+002000 1110-SKIP-RECORD.
+002010     READ CALCM-EXTRACT-FILE
+002020         AT END
+002030             SET WS-EOF-YES TO TRUE
+002040     END-READ.
+002050*
+002060 2000-PROCESS-RECORD.
+002070     MOVE CALCM-FUNCTION-CODE TO WS-DISP-FUNCTION-CODE.
+002080     MOVE CALCM-INPUT-1       TO WS-DISP-INPUT-1.
+002090     MOVE CALCM-SIGN-MODE     TO WS-DISP-SIGN-MODE.
+002100     MOVE ZERO TO WS-DISP-ARR-LENGTH WS-DISP-RESULT.
+002110     CALL 'CALCDISP' USING WS-DISP-FUNCTION-CODE
+002120         WS-DISP-RETURN-CODE WS-DISP-INPUT-1
+002130         WS-DISP-SIGN-MODE WS-DISP-ARR-LENGTH WS-DISP-ARR-VALUE
+002140         WS-DISP-RESULT.
+002150     MOVE CALCM-FUNCTION-CODE TO CALCMO-FUNCTION-CODE.
+002160     MOVE WS-DISP-RESULT      TO CALCMO-RESULT.
+002170     MOVE WS-DISP-RETURN-CODE TO CALCMO-STATUS.
+002180     WRITE CALCM-RESULT-RECORD.
+002190     IF WS-DISP-OK
+002200         ADD 1 TO WS-ACCEPT-COUNT
+002210     ELSE
+002220         ADD 1 TO WS-REJECT-COUNT
+002230     END-IF.
+002240     ADD 1 TO WS-RECORD-COUNT.
+002250     IF FUNCTION MOD(WS-RECORD-COUNT, CM-CHECKPOINT-INTERVAL) = 0
+002260         PERFORM 2900-WRITE-CHECKPOINT
+002270             THRU 2900-EXIT
+002280     END-IF.
+002290     PERFORM 8100-READ-EXTRACT
+002300         THRU 8100-EXIT.
+002310 2000-EXIT.
+002320     EXIT.
+002330*
+002340* PERIODIC CHECKPOINT - OVERWRITES THE CHECKPOINT DATASET WITH
+002350* THE COUNT OF RECORDS SUCCESSFULLY PROCESSED SO FAR.
+002360 2900-WRITE-CHECKPOINT.
+002370     OPEN OUTPUT CALCM-CKPT-FILE.
+002380     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+002390     MOVE WS-ACCEPT-COUNT TO CKPT-ACCEPT-COUNT.
+002400     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+002410     WRITE CALCM-CKPT-RECORD.
+002420     CLOSE CALCM-CKPT-FILE.
+002430 2900-EXIT.
+002440     EXIT.
+002450*
+002460 3000-TERMINATE.
+002470     MOVE WS-RECORD-COUNT TO WS-RL1-COUNT.
+002480     MOVE WS-ACCEPT-COUNT TO WS-RL2-COUNT.
+002490     MOVE WS-REJECT-COUNT TO WS-RL3-COUNT.
+002500     WRITE CALCM-RPT-LINE FROM WS-RPT-LINE-1.
+002510     WRITE CALCM-RPT-LINE FROM WS-RPT-LINE-2.
+002520     WRITE CALCM-RPT-LINE FROM WS-RPT-LINE-3.
+002530     WRITE CALCM-RPT-LINE FROM WS-RPT-LINE-4.
+002540     CLOSE CALCM-EXTRACT-FILE.
+002550     CLOSE CALCM-RESULT-FILE.
+002560     CLOSE CALCM-CONTROL-RPT-FILE.
+002570* A CLEAN FINISH RESETS THE CHECKPOINT TO ZERO SO THE NEXT
+002580* SCHEDULED RUN STARTS FROM THE TOP OF A FRESH EXTRACT INSTEAD
+002590* OF SKIPPING RECORDS THAT BELONG TO A DIFFERENT FILE.
+002600     OPEN OUTPUT CALCM-CKPT-FILE.
+002610     MOVE ZERO TO CALCM-CKPT-RECORD.
+002620     WRITE CALCM-CKPT-RECORD.
+002630     CLOSE CALCM-CKPT-FILE.
+002640 3000-EXIT.
+002650     EXIT.
+002660*
+002670 8100-READ-EXTRACT.
+002680     READ CALCM-EXTRACT-FILE
+002690         AT END
+002700             SET WS-EOF-YES TO TRUE
+002710     END-READ.
+002720 8100-EXIT.
+002730     EXIT.
+002740*
+002750 END PROGRAM CALCMSTR.
