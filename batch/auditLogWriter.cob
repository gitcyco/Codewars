@@ -0,0 +1,77 @@
+000010* SHARED CALL-AUDIT LOG WRITER FOR THE CALCULATION LIBRARY
+000020*
+000030* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000040* INSTALLATION. RECONCILIATION AND AUDIT.
+000050* DATE-WRITTEN. 08/09/26.
+000060* DATE-COMPILED.
+000070*
+000080* MODIFICATION HISTORY
+000090*     08/09/26  DOB  ORIGINAL VERSION - NONE OF HANOI, MINIMUM,
+000100*                    MAXIMUM, SUMMATION, MAKE-NEGATIVE, OR
+000110*                    SIMPLE-MULTIPLICATION RECORD THE FACT THAT
+000120*                    THEY WERE CALLED. THIS SUBPROGRAM APPENDS
+000130*                    ONE AUDIT-LOG-RECORD (PROGRAM NAME, INPUT,
+000140*                    OUTPUT, TIMESTAMP) TO A SHARED SEQUENTIAL
+000150*                    LOG FILE ON EVERY CALL, SO EACH CALCULATION
+000160*                    PROGRAM ONLY HAS TO SUPPLY WHAT IT KNOWS
+000170*                    ABOUT ITSELF.
+000180*     08/09/26  DOB  RENAMED THE LINKAGE ITEMS OFF THE LK-
+000190*                    PREFIX (NOT USED ANYWHERE ELSE IN THE
+000200*                    LIBRARY'S LINKAGE SECTIONS) TO CALLER-*.
+000210*
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. AUDITLOG.
+000240 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000250 INSTALLATION. RECONCILIATION AND AUDIT.
+000260 DATE-WRITTEN. 08/09/26.
+000270 DATE-COMPILED.
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  AUDIT-LOG-FILE
+000380     LABEL RECORDS ARE STANDARD
+000390     RECORDING MODE IS F.
+000400 COPY AUDITLOG.
+000410*
+000420 WORKING-STORAGE SECTION.
+000430 77  WS-FIRST-CALL-SW        PIC X(01) VALUE 'Y'.
+000440     88  WS-FIRST-CALL                 VALUE 'Y'.
+000450 01  WS-CURRENT-DATE-TIME.
+000460     05  WS-CDT-DATE         PIC 9(08).
+000470     05  WS-CDT-TIME         PIC 9(06).
+000480     05  FILLER              PIC X(02) VALUE SPACES.
+000490*
+000500 LINKAGE SECTION.
+000510 01  CALLER-PROGRAM-NAME         PIC X(20).
+000520 01  CALLER-INPUT-VALUE          PIC X(20).
+000530 01  CALLER-OUTPUT-VALUE         PIC X(20).
+000540*
+000550 PROCEDURE DIVISION USING CALLER-PROGRAM-NAME
+000560                           CALLER-INPUT-VALUE
+000570                           CALLER-OUTPUT-VALUE.
+000580*
+000590 0000-MAINLINE.
+000600     IF WS-FIRST-CALL
+000610         OPEN OUTPUT AUDIT-LOG-FILE
+000620         SET WS-FIRST-CALL-SW TO 'N'
+000630     ELSE
+000640         OPEN EXTEND AUDIT-LOG-FILE
+000650     END-IF.
+000660     MOVE SPACES TO AUDIT-LOG-RECORD.
+000670     MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-CDT-DATE.
+000680     MOVE FUNCTION CURRENT-DATE(9:6)  TO WS-CDT-TIME.
+000690     MOVE WS-CURRENT-DATE-TIME TO AL-TIMESTAMP.
+000700     MOVE CALLER-PROGRAM-NAME TO AL-PROGRAM-NAME.
+000710     MOVE CALLER-INPUT-VALUE  TO AL-INPUT-VALUE.
+000720     MOVE CALLER-OUTPUT-VALUE TO AL-OUTPUT-VALUE.
+000730     WRITE AUDIT-LOG-RECORD.
+000740     CLOSE AUDIT-LOG-FILE.
+000750     GOBACK.
+000760*
+000770 END PROGRAM AUDITLOG.
