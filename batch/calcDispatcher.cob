@@ -0,0 +1,238 @@
+000010* FUNCTION-CODE DISPATCHER FRONT END FOR THE CALCULATION
+000020* LIBRARY
+000030*
+000040* AUTHOR.      D. OKONKWO-BATCH SYSTEMS GROUP.
+000050* INSTALLATION. RECONCILIATION AND AUDIT.
+000060* DATE-WRITTEN. 08/09/26.
+000070* DATE-COMPILED.
+000080*
+000090* MODIFICATION HISTORY
+000100*     08/09/26  DOB  ORIGINAL VERSION - THE PLANNED ONLINE
+000110*                    FRONT-END NEEDS ONE ENTRY POINT INTO THE
+000120*                    CALCULATION LIBRARY INSTEAD OF CALLING
+000130*                    HANOI, MINIMUM, MAXIMUM, SUMMATION,
+000140*                    MAKE-NEGATIVE, OR SIMPLE-MULTIPLICATION BY
+000150*                    NAME. CALCDISP LOOKS THE CALLER'S FUNCTION
+000160*                    CODE UP IN A TABLE OF KNOWN CODES, STAGES
+000170*                    THE GENERIC PARAMETERS INTO THE PICTURE
+000180*                    EACH TARGET PROGRAM ACTUALLY EXPECTS, AND
+000190*                    CALLS IT.
+000200*     08/09/26  DOB  WIDENED THE MIN/MAX ARRAY STAGING FIELDS AND
+000210*                    THE FUNCTION-CODE TABLE INDEX TO MATCH THE
+000220*                    RAISED 200-ELEMENT CAP IN MINIMUM/MAXIMUM'S
+000230*                    OWN LINKAGE (arrLength PIC 9(3) OCCURS 200
+000240*                    TIMES).
+000250*     08/09/26  DOB  DROPPED THE SECOND NUMERIC OPERAND FROM THE
+000260*                    ENTRY POINT - NONE OF THE SIX ROUTED TARGET
+000270*                    PROGRAMS TAKE A SECOND NUMERIC INPUT, SO IT
+000280*                    WAS BEING RECEIVED AND SILENTLY DROPPED. ADD
+000290*                    IT BACK IF A FUTURE TARGET NEEDS IT.
+000300*     08/09/26  DOB  DISP-ARR-LENGTH COMES STRAIGHT FROM THE
+000310*                    CALLER (THE PLANNED ONLINE FRONT END) BUT
+000320*                    WS-MM-XS IS STILL CAPPED AT 200 ELEMENTS.
+000330*                    REJECT ARR LENGTHS OVER 200 BEFORE STAGING
+000340*                    THEM INTO WS-MM-XS INSTEAD OF OVERRUNNING IT.
+000350*
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. CALCDISP.
+000380 AUTHOR. D. OKONKWO-BATCH SYSTEMS GROUP.
+000390 INSTALLATION. RECONCILIATION AND AUDIT.
+000400 DATE-WRITTEN. 08/09/26.
+000410 DATE-COMPILED.
+000420*
+000430 DATA DIVISION.
+000440 WORKING-STORAGE SECTION.
+000450*
+000460* TABLE OF FUNCTION CODES THIS DISPATCHER KNOWS HOW TO ROUTE.
+000470* ADDING A NEW CALCULATION-LIBRARY PROGRAM MEANS ADDING AN
+000480* ENTRY HERE AND A MATCHING WHEN IN 2000-DISPATCH-FUNCTION.
+000490 01  WS-FUNCTION-TABLE.
+000500     05  FILLER              PIC X(04) VALUE 'HANI'.
+000510     05  FILLER              PIC X(04) VALUE 'MINV'.
+000520     05  FILLER              PIC X(04) VALUE 'MAXV'.
+000530     05  FILLER              PIC X(04) VALUE 'SUMV'.
+000540     05  FILLER              PIC X(04) VALUE 'MKNG'.
+000550     05  FILLER              PIC X(04) VALUE 'SMUL'.
+000560 01  WS-FUNCTION-TABLE-R REDEFINES WS-FUNCTION-TABLE.
+000570     05  WS-FN-CODE          PIC X(04) OCCURS 6 TIMES.
+000580*
+000590 77  WS-FN-IX                PIC 9(03) COMP VALUE ZERO.
+000600 77  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+000610     88  WS-FOUND                      VALUE 'Y'.
+000620 77  WS-TARGET-STATUS        PIC X(01) VALUE SPACE.
+000630*
+000640* STAGING FIELDS - ONE SET PER TARGET PROGRAM'S EXACT LINKAGE
+000650* PICTURE, MOVED INTO BEFORE THE CALL SO CALL...USING NEVER
+000660* OVERLAYS A TARGET'S LINKAGE ITEM ONTO A DIFFERENTLY SIZED
+000670* CALLER FIELD.
+000680 01  WS-HANOI-N              PIC 9(08).
+000690 01  WS-HANOI-RESULT         PIC 9(20).
+000700 01  WS-HANOI-STATUS         PIC X(01).
+000710 01  WS-MM-ARR.
+000720     05  WS-MM-ARR-LENGTH    PIC 9(03).
+000730     05  WS-MM-XS            PIC S9(38) OCCURS 200 TIMES
+000740                                 DEPENDING ON WS-MM-ARR-LENGTH.
+000750 01  WS-MM-RESULT            PIC S9(38) SIGN LEADING.
+000760 01  WS-MM-RESULT-STATUS     PIC X(01).
+000770 01  WS-SUM-NUM               PIC 9(04).
+000780 01  WS-SUM-RESULT            PIC 9(08).
+000790 01  WS-SUM-RESULT-STATUS     PIC X(01).
+000800 01  WS-MN-N                  PIC S9(08).
+000810 01  WS-MN-RESULT             PIC S9(08).
+000820 01  WS-MN-SIGN-MODE          PIC X(01).
+000830 01  WS-MN-RESULT-STATUS      PIC X(01).
+000840 01  WS-SM-N                  PIC 9(07).
+000850 01  WS-SM-RESULT             PIC 9(08).
+000860 01  WS-SM-RESULT-STATUS      PIC X(01).
+000870*
+000880 LINKAGE SECTION.
+000890 01  DISP-FUNCTION-CODE      PIC X(04).
+000900 01  DISP-RETURN-CODE        PIC X(01).
+000910     88  DISP-OK                       VALUE ' '.
+000920     88  DISP-UNKNOWN-FUNCTION         VALUE 'E'.
+000930     88  DISP-INPUT-REJECTED           VALUE 'R'.
+000940 01  DISP-INPUT-1            PIC S9(18).
+000950 01  DISP-SIGN-MODE          PIC X(01).
+000960 01  DISP-ARR-LENGTH         PIC 9(03).
+000970 01  DISP-ARR-VALUE          PIC S9(38) OCCURS 200 TIMES
+000980                                 DEPENDING ON DISP-ARR-LENGTH.
+000990 01  DISP-RESULT             PIC S9(38) SIGN LEADING.
+001000*
+001010 PROCEDURE DIVISION USING DISP-FUNCTION-CODE
+001020                           DISP-RETURN-CODE
+001030                           DISP-INPUT-1
+001040                           DISP-SIGN-MODE
+001050                           DISP-ARR-LENGTH
+001060                           DISP-ARR-VALUE
+001070                           DISP-RESULT.
+001080*
+001090 0000-MAINLINE.
+001100     MOVE ZERO TO DISP-RESULT.
+001110     MOVE SPACE TO WS-TARGET-STATUS.
+001120     PERFORM 1000-VALIDATE-FUNCTION
+001130         THRU 1000-EXIT.
+001140     IF WS-FOUND
+001150         PERFORM 2000-DISPATCH-FUNCTION
+001160             THRU 2000-EXIT
+001170         IF WS-TARGET-STATUS = SPACE
+001180             SET DISP-OK TO TRUE
+001190         ELSE
+001200             SET DISP-INPUT-REJECTED TO TRUE
+001210         END-IF
+001220     ELSE
+001230         SET DISP-UNKNOWN-FUNCTION TO TRUE
+001240     END-IF.
+001250     GOBACK.
+001260*
+001270 1000-VALIDATE-FUNCTION.
+001280     MOVE 'N' TO WS-FOUND-SW.
+001290     PERFORM 1100-CHECK-TABLE-ENTRY
+001300         VARYING WS-FN-IX FROM 1 BY 1
+001310         UNTIL WS-FN-IX > 6 OR WS-FOUND.
+001320 1000-EXIT.
+001330     EXIT.
+001340*
+001350 1100-CHECK-TABLE-ENTRY.
+001360     IF DISP-FUNCTION-CODE = WS-FN-CODE (WS-FN-IX)
+001370         SET WS-FOUND TO TRUE
+001380     END-IF.
+001390 1100-EXIT.
+001400     EXIT.
+001410*
+001420 2000-DISPATCH-FUNCTION.
+001430     EVALUATE DISP-FUNCTION-CODE
+001440         WHEN 'HANI'
+001450             PERFORM 2100-CALL-HANOI THRU 2100-EXIT
+001460         WHEN 'MINV'
+001470             PERFORM 2200-CALL-MINIMUM THRU 2200-EXIT
+001480         WHEN 'MAXV'
+001490             PERFORM 2300-CALL-MAXIMUM THRU 2300-EXIT
+001500         WHEN 'SUMV'
+001510             PERFORM 2400-CALL-SUMMATION THRU 2400-EXIT
+001520         WHEN 'MKNG'
+001530             PERFORM 2500-CALL-MAKE-NEGATIVE THRU 2500-EXIT
+001540         WHEN 'SMUL'
+001550             PERFORM 2600-CALL-SIMPLE-MULT THRU 2600-EXIT
+001560     END-EVALUATE.
+001570 2000-EXIT.
+001580     EXIT.
+001590*
+001600 2100-CALL-HANOI.
+001610     MOVE DISP-INPUT-1 TO WS-HANOI-N.
+001620     CALL 'HANOI' USING WS-HANOI-N WS-HANOI-RESULT
+001630         WS-HANOI-STATUS.
+001640     MOVE WS-HANOI-RESULT TO DISP-RESULT.
+001650 2100-EXIT.
+001660     EXIT.
+001670*
+001680 2200-CALL-MINIMUM.
+001690     IF DISP-ARR-LENGTH > 200
+001700         MOVE 'E' TO WS-TARGET-STATUS
+001710         GO TO 2200-EXIT
+001720     END-IF.
+001730     MOVE DISP-ARR-LENGTH TO WS-MM-ARR-LENGTH.
+001740     PERFORM 2210-COPY-ARR-VALUE
+001750         VARYING WS-FN-IX FROM 1 BY 1
+001760         UNTIL WS-FN-IX > WS-MM-ARR-LENGTH.
+001770     CALL 'Minimum' USING WS-MM-ARR
+001780         WS-MM-RESULT WS-MM-RESULT-STATUS.
+001790     MOVE WS-MM-RESULT TO DISP-RESULT.
+001800     MOVE WS-MM-RESULT-STATUS TO WS-TARGET-STATUS.
+001810 2200-EXIT.
+001820     EXIT.
+001830*
+001840 2210-COPY-ARR-VALUE.
+001850     MOVE DISP-ARR-VALUE (WS-FN-IX) TO WS-MM-XS (WS-FN-IX).
+001860 2210-EXIT.
+001870     EXIT.
+001880*
+001890 2300-CALL-MAXIMUM.
+001900     IF DISP-ARR-LENGTH > 200
+001910         MOVE 'E' TO WS-TARGET-STATUS
+001920         GO TO 2300-EXIT
+001930     END-IF.
+001940     MOVE DISP-ARR-LENGTH TO WS-MM-ARR-LENGTH.
+001950     PERFORM 2310-COPY-ARR-VALUE
+001960         VARYING WS-FN-IX FROM 1 BY 1
+001970         UNTIL WS-FN-IX > WS-MM-ARR-LENGTH.
+001980     CALL 'Maximum' USING WS-MM-ARR
+001990         WS-MM-RESULT WS-MM-RESULT-STATUS.
+002000     MOVE WS-MM-RESULT TO DISP-RESULT.
+002010     MOVE WS-MM-RESULT-STATUS TO WS-TARGET-STATUS.
+002020 2300-EXIT.
+002030     EXIT.
+002040*
+002050 2310-COPY-ARR-VALUE.
+002060     MOVE DISP-ARR-VALUE (WS-FN-IX) TO WS-MM-XS (WS-FN-IX).
+002070 2310-EXIT.
+002080     EXIT.
+002090*
+002100 2400-CALL-SUMMATION.
+002110     MOVE DISP-INPUT-1 TO WS-SUM-NUM.
+002120     CALL 'summation' USING WS-SUM-NUM WS-SUM-RESULT
+002130         WS-SUM-RESULT-STATUS.
+002140     MOVE WS-SUM-RESULT TO DISP-RESULT.
+002150     MOVE WS-SUM-RESULT-STATUS TO WS-TARGET-STATUS.
+002160 2400-EXIT.
+002170     EXIT.
+002180*
+002190 2500-CALL-MAKE-NEGATIVE.
+002200     MOVE DISP-INPUT-1 TO WS-MN-N.
+002210     MOVE DISP-SIGN-MODE TO WS-MN-SIGN-MODE.
+002220     CALL 'MAKE-NEGATIVE' USING WS-MN-N WS-MN-RESULT
+002230         WS-MN-SIGN-MODE WS-MN-RESULT-STATUS.
+002240     MOVE WS-MN-RESULT TO DISP-RESULT.
+002250     MOVE WS-MN-RESULT-STATUS TO WS-TARGET-STATUS.
+002260 2500-EXIT.
+002270     EXIT.
+002280*
+002290 2600-CALL-SIMPLE-MULT.
+002300     MOVE DISP-INPUT-1 TO WS-SM-N.
+002310     CALL 'SIMPLE-MULTIPLICATION' USING WS-SM-N WS-SM-RESULT
+002320         WS-SM-RESULT-STATUS.
+002330     MOVE WS-SM-RESULT TO DISP-RESULT.
+002340     MOVE WS-SM-RESULT-STATUS TO WS-TARGET-STATUS.
+002350 2600-EXIT.
+002360     EXIT.
+002370*
+002380 END PROGRAM CALCDISP.
