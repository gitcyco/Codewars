@@ -0,0 +1,89 @@
+//CALCNITE JOB (ACCTNO),'RECON AND AUDIT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY CALCULATION-LIBRARY BATCH WINDOW
+//*
+//* RUNS HANOICAP, MMFILEDR, MMEXCRPT, SUMBATCH, MNBATCH, AND
+//* SMBATCH AGAINST THE NIGHT'S EXTRACT DATASETS SO THE
+//* CALCULATION LIBRARY (HANOI, MINIMUM, MAXIMUM, SUMMATION,
+//* MAKE-NEGATIVE, SIMPLE-MULTIPLICATION) RUNS AS ONE SCHEDULED
+//* WINDOW INSTEAD OF BY AD HOC OPERATOR-INITIATED CALLS.
+//*
+//* EACH STEP IS CONDITIONED TO BYPASS IF AN EARLIER STEP ABENDS
+//* OR ENDS WITH A CONDITION CODE THE NEXT STEP SHOULD NOT RUN
+//* ON TOP OF (COND=(4,LT,stepname) SKIPS THIS STEP IF THAT
+//* STEP'S RETURN CODE WAS LESS THAN 4).
+//*
+//STEP010  EXEC PGM=HANOICAP
+//STEPLIB  DD DSN=PROD.CALCLIB.LOADLIB,DISP=SHR
+//CARTIN   DD DSN=PROD.CALCLIB.NIGHTLY.CARTCNT,DISP=SHR
+//CAPRPT   DD SYSOUT=*
+//SCHEDIF  DD DSN=PROD.CALCLIB.NIGHTLY.SCHEDIF,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=29)
+//AUDITLOG DD DSN=PROD.CALCLIB.NIGHTLY.AUDITLOG,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=79)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MMFILEDR,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.CALCLIB.LOADLIB,DISP=SHR
+//VALIN    DD DSN=PROD.CALCLIB.NIGHTLY.MMVALUES,DISP=SHR
+//MMFRPT   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.CALCLIB.NIGHTLY.AUDITLOG,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=79)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MMEXCRPT,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.CALCLIB.LOADLIB,DISP=SHR
+//EXCVALS  DD DSN=PROD.CALCLIB.NIGHTLY.MMVALUES,DISP=SHR
+//EXCRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SUMBATCH,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=PROD.CALCLIB.LOADLIB,DISP=SHR
+//SUMTXN   DD DSN=PROD.CALCLIB.NIGHTLY.SUMTXN,DISP=SHR
+//SUMOUT   DD DSN=PROD.CALCLIB.NIGHTLY.SUMTOTALS,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=12)
+//SUMRPT   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.CALCLIB.NIGHTLY.AUDITLOG,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=79)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=MNBATCH,COND=(4,LT,STEP040)
+//STEPLIB  DD DSN=PROD.CALCLIB.LOADLIB,DISP=SHR
+//TXNIN    DD DSN=PROD.CALCLIB.NIGHTLY.MNEXTRACT,DISP=SHR
+//TXNOUT   DD DSN=PROD.CALCLIB.NIGHTLY.MNCORRECTED,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=9)
+//MNRPT    DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.CALCLIB.NIGHTLY.AUDITLOG,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=79)
+//MNACCUM  DD DSN=PROD.CALCLIB.NIGHTLY.MNACCUM,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=71)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=SMBATCH,COND=(4,LT,STEP050)
+//STEPLIB  DD DSN=PROD.CALCLIB.LOADLIB,DISP=SHR
+//SMTXN    DD DSN=PROD.CALCLIB.NIGHTLY.SMEXTRACT,DISP=SHR
+//SMREJ    DD SYSOUT=*
+//SMRPT    DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.CALCLIB.NIGHTLY.AUDITLOG,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=79)
+//SYSOUT   DD SYSOUT=*
+//
